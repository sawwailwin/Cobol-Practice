@@ -3,6 +3,81 @@
       * Date: 11/11/2022
       * Purpose: PRACTICE2 TRAINING PGM2
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Added OPTION = 3, a stock-take style "set
+      *                quantity" transaction that assigns NEW-QUANTITY
+      *                directly from the transaction quantity.
+      * 08/08/2026 SWL OPTION = 1 no longer lets a subtraction wrap into
+      *                a bogus balance; an over-large subtraction is now
+      *                rejected to BALANCEERRORS.txt instead of being
+      *                written to NEWBALANCE.
+      * 08/08/2026 SWL A transaction whose branch/product never appears
+      *                in OLDBALANCE (OLDBALANCE's key has already moved
+      *                past it, or OLDBALANCE is exhausted) is now
+      *                written to UNMATCHEDTRAN.txt instead of being
+      *                silently dropped.
+      * 08/08/2026 SWL Every new balance written is now also appended,
+      *                with today's run date, to BalanceHistory.txt, so
+      *                NewBalance.txt being overwritten each run no
+      *                longer loses the trend.
+      * 08/08/2026 SWL Added checkpoint/restart: the branch/product key
+      *                of the last balance committed is logged to
+      *                Checkpoint.txt as the run goes, so a run that
+      *                dies partway can be restarted and will skip
+      *                transactions already committed instead of
+      *                re-applying them. Checkpoint.txt is cleared on a
+      *                normal end-of-job.
+      * 08/08/2026 SWL OLDBALANCE-FILE/WS-OLDBALANCE now COPY the
+      *                shared BRPRDQTY branch/product/quantity layout
+      *                instead of a locally-typed copy of it (already
+      *                PIC 9(4) here, so no width change).
+      * 08/08/2026 SWL Every SELECT now ASSIGNs to a working-storage path
+      *                set from an OLDBALANCE_FILE / TODAY_TRANSACTION /
+      *                NEWBALANCE_FILE / BALANCE_ERRORS / UNMATCHED_TRAN
+      *                / BALANCE_HISTORY / CHECKPOINT_FILE environment
+      *                variable, defaulting to the old D:\cOBOLTRAINING
+      *                path when the variable isn't set, instead of a
+      *                path compiled into the SELECT.
+      * 08/08/2026 SWL A transaction's BRANCH-CODE is now checked against
+      *                the shared branch-master list (BranchMaster.txt,
+      *                loaded once at startup) before it is matched
+      *                against OLDBALANCE; an unrecognized branch is
+      *                written to InvalidBranch.txt and skipped instead
+      *                of being matched/aggregated as if it were valid.
+      * 08/08/2026 SWL DISPLAY lines now also show the product's
+      *                description from the shared product-master list
+      *                (ProductMaster.txt, loaded once at startup)
+      *                alongside the bare two-digit PRODUCT-CODE.
+      * 08/08/2026 SWL Added an end-of-day reconciliation check: running
+      *                footings of OLDBALANCE, the net effect of applied
+      *                transactions, and NEWBALANCE are compared after
+      *                CLOSE-FILE and any discrepancy is reported.
+      * 08/08/2026 SWL Now sets RETURN-CODE before STOP RUN: 0 for a
+      *                clean run, 4 if any transaction was rejected,
+      *                unmatched, or flagged to an unrecognized branch,
+      *                8 if the end-of-day reconciliation found a
+      *                discrepancy, so the job scheduler can tell
+      *                success from a data problem without reading the
+      *                console log.
+      * 08/09/2026 SWL Fixed a restart run so it no longer loses the
+      *                balances already committed before an abend:
+      *                NEWBALANCE is now only OPENed OUTPUT (truncated)
+      *                on a fresh run, OPEN EXTEND on a restart, and
+      *                PROCESS-PARA now advances READ-FILE1/READ-FILE2
+      *                independently past any key at or below the
+      *                checkpoint instead of only advancing the
+      *                transaction side, which used to leave OLDBALANCE
+      *                stuck and let later transactions get matched
+      *                against the wrong old-balance key.
+      * 08/09/2026 SWL Fixed READ-NEXT-RECS: once TDYTRANSAICTION runs
+      *                out, the OLDBALANCE record already sitting in
+      *                WS-OLDBALANCE (read but not yet written, because
+      *                it was still waiting to see whether another
+      *                transaction would match it) is now carried
+      *                forward to NEWBALANCE before the remainder of
+      *                OLDBALANCE is drained; it used to be silently
+      *                overwritten by the next READ and lost.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLRD2.
@@ -10,23 +85,40 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT OLDBALANCE ASSIGN TO
-           'D:\cOBOLTRAINING\OldBalance.txt'
+           SELECT OLDBALANCE ASSIGN TO DYNAMIC WS-OLDBALANCE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TDYTRANSAICTION ASSIGN TO DYNAMIC
+           WS-TDYTRANSACTION-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEWBALANCE ASSIGN TO DYNAMIC WS-NEWBALANCE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERRBALANCE ASSIGN TO DYNAMIC WS-ERRBALANCE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UNMATCHED-FILE ASSIGN TO DYNAMIC
+           WS-UNMATCHED-FILE-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TDYTRANSAICTION ASSIGN TO
-           'D:\cOBOLTRAINING\TodayTransaction.txt'
+           SELECT BALHISTORY ASSIGN TO DYNAMIC WS-BALHISTORY-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT NEWBALANCE ASSIGN TO
-           'D:\cOBOLTRAINING\NewBalance.txt'
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+           WS-CHECKPOINT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT BRANCH-MASTER ASSIGN TO DYNAMIC WS-BRANCH-MASTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVALID-BRANCH-FILE ASSIGN TO DYNAMIC
+           WS-INVALID-BRANCH-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRODUCT-MASTER ASSIGN TO DYNAMIC
+           WS-PRODUCT-MASTER-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD OLDBALANCE.
-       01 OLDBALANCE-FILE.
-           05 BRANCH-CODE PIC 9(3).
-           05 PRODUCT-CODE PIC 9(2).
-           05 QUANTITY PIC 9(4).
+           COPY BRPRDQTY REPLACING BPQ-REC-NAME BY OLDBALANCE-FILE
+                                    BPQ-BCODE-NAME BY BRANCH-CODE
+                                    BPQ-PCODE-NAME BY PRODUCT-CODE
+                                    BPQ-QTY-NAME BY QUANTITY.
 
        FD TDYTRANSAICTION.
        01 TDYTRANSACTION-FILE.
@@ -41,16 +133,47 @@
            05 NEW-PCODE PIC 9(2).
            05 NEW-QUANTITY PIC 9(4).
 
+       FD ERRBALANCE.
+       01 ERRBALANCE-FILE PIC X(10).
+
+       FD UNMATCHED-FILE.
+       01 UNMATCHED-LINE PIC X(10).
+
+       FD BALHISTORY.
+       01 BALHISTORY-REC.
+           05 BH-BCODE PIC 9(3).
+           05 BH-PCODE PIC 9(2).
+           05 BH-QUANTITY PIC 9(4).
+           05 BH-RUNDATE PIC 9(8).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-BCODE PIC 9(3).
+           05 CKPT-PCODE PIC 9(2).
+
+       FD BRANCH-MASTER.
+           COPY BRANCHMST REPLACING BRM-REC-NAME BY BRANCH-MASTER-REC
+                                     BRM-BCODE-NAME BY BM-BRANCH-CODE
+                                     BRM-BNAME-NAME BY BM-BRANCH-NAME.
+
+       FD INVALID-BRANCH-FILE.
+       01 INVALID-BRANCH-LINE PIC X(10).
+
+       FD PRODUCT-MASTER.
+           COPY PRODUCTMST REPLACING PRM-REC-NAME BY PRODUCT-MASTER-REC
+                                      PRM-PCODE-NAME BY PM-PRODUCT-CODE
+                                      PRM-PDESC-NAME BY PM-PRODUCT-DESC.
+
        WORKING-STORAGE SECTION.
        77 STRING1 PIC A(12) VALUE "PRODUCT CODE".
        77 STRING2 PIC A(16) VALUE "    BRANCH CODE".
        77 STRING3 PIC A(12) VALUE "   QUANTITY".
        77 STRING4 PIC X(40) VALUE SPACES.
 
-       01 WS-OLDBALANCE.
-           05 WS-BRANCH-CODE PIC 9(3).
-           05 WS-PRODUCT-CODE PIC 9(2).
-           05 WS-QUANTITY PIC 9(4).
+       COPY BRPRDQTY REPLACING BPQ-REC-NAME BY WS-OLDBALANCE
+                                BPQ-BCODE-NAME BY WS-BRANCH-CODE
+                                BPQ-PCODE-NAME BY WS-PRODUCT-CODE
+                                BPQ-QTY-NAME BY WS-QUANTITY.
        01 WS-EOF1 PIC A(1).
 
        01 WS-TDYTRANSACTION.
@@ -63,27 +186,131 @@
        01 WS-RESULT PIC 9(4).
        01 WS-SUBRESULT PIC 9(4).
 
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-CKPT-EOF PIC A(1) VALUE 'N'.
+       01 WS-CKPT-RECS-READ PIC 9(7) VALUE ZERO.
+       01 WS-RESTART-FLAG PIC A(1) VALUE 'N'.
+       01 WS-CHECKPOINT-KEY.
+           05 WS-CKPT-BCODE PIC 9(3).
+           05 WS-CKPT-PCODE PIC 9(2).
+
+       01 WS-CHECK-BCODE PIC 9(3).
+
+       01 WS-OLDBALANCE-PATH PIC X(60).
+       01 WS-TDYTRANSACTION-PATH PIC X(60).
+       01 WS-NEWBALANCE-PATH PIC X(60).
+       01 WS-ERRBALANCE-PATH PIC X(60).
+       01 WS-UNMATCHED-FILE-PATH PIC X(60).
+       01 WS-BALHISTORY-PATH PIC X(60).
+       01 WS-CHECKPOINT-FILE-PATH PIC X(60).
+       01 WS-BRANCH-MASTER-PATH PIC X(60).
+       01 WS-INVALID-BRANCH-FILE-PATH PIC X(60).
+
+       01 WS-BRANCH-TABLE.
+           05 WS-BRANCH-ENTRY OCCURS 100 TIMES.
+               10 WS-BR-CODE PIC 9(3).
+               10 WS-BR-NAME PIC X(20).
+       01 WS-BRANCH-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-BR-IDX PIC 9(3).
+       01 WS-BRMST-EOF PIC A(1) VALUE 'N'.
+       01 WS-BRANCH-OK PIC X(1) VALUE 'N'.
+           88 WS-BRANCH-VALID VALUE 'Y'.
+
+       01 WS-PRODUCT-MASTER-PATH PIC X(60).
+       01 WS-PRODUCT-TABLE.
+           05 WS-PRODUCT-ENTRY OCCURS 100 TIMES.
+               10 WS-PR-CODE PIC 9(2).
+               10 WS-PR-DESC PIC X(20).
+       01 WS-PRODUCT-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-PR-IDX PIC 9(3).
+       01 WS-PRMST-EOF PIC A(1) VALUE 'N'.
+       01 WS-CHECK-PCODE PIC 9(2).
+       01 WS-PRODUCT-DESC PIC X(20).
+
+      * RECONCILIATION FOOTINGS -- OLDBALANCE-TOTAL PLUS THE NET EFFECT
+      * OF EVERY APPLIED TRANSACTION SHOULD EQUAL NEWBALANCE-TOTAL.
+       01 WS-OLDBALANCE-TOTAL PIC 9(7) VALUE ZERO.
+       01 WS-NEWBALANCE-TOTAL PIC 9(7) VALUE ZERO.
+       01 WS-TRANSACTION-NET PIC S9(7) VALUE ZERO.
+       01 WS-RECON-EXPECTED PIC S9(7).
+       01 WS-RECON-DIFF PIC S9(7).
+       01 WS-RECON-DELTA PIC S9(7).
+
+      * STANDARD RETURN-CODE SCHEME -- 0 CLEAN, 4 WARNING (A
+      * TRANSACTION WAS REJECTED/UNMATCHED/FLAGGED BUT THE RUN
+      * CONTINUED), 8 THE END-OF-DAY RECONCILIATION FOUND A
+      * DISCREPANCY.
+       01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            PERFORM LOAD-BRANCH-MASTER.
+            PERFORM LOAD-PRODUCT-MASTER.
             STRING STRING1,STRING2,STRING3
             DELIMITED BY SIZE INTO STRING4
             END-STRING
             DISPLAY STRING4.
 
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+            PERFORM READ-CHECKPOINT.
             PERFORM OPEN-FILE.
             PERFORM READ-FILE1.
             PERFORM READ-FILE2.
             PERFORM PROCESS-PARA.
             PERFORM CLOSE-FILE.
+            PERFORM RECONCILE-PARA.
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
             STOP RUN.
 
        OPEN-FILE.
            OPEN INPUT OLDBALANCE TDYTRANSAICTION.
-           OPEN OUTPUT NEWBALANCE.
+           IF WS-RESTART-FLAG = 'Y'
+               OPEN EXTEND NEWBALANCE
+               OPEN EXTEND ERRBALANCE
+               OPEN EXTEND UNMATCHED-FILE
+           ELSE
+               OPEN OUTPUT NEWBALANCE
+               OPEN OUTPUT ERRBALANCE
+               OPEN OUTPUT UNMATCHED-FILE
+           END-IF.
+           OPEN EXTEND BALHISTORY.
+           IF WS-RESTART-FLAG = 'Y'
+               OPEN EXTEND INVALID-BRANCH-FILE
+           ELSE
+               OPEN OUTPUT INVALID-BRANCH-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                   READ CHECKPOINT-FILE INTO WS-CHECKPOINT-KEY
+                       AT END MOVE 'Y' TO WS-CKPT-EOF
+                       NOT AT END ADD 1 TO WS-CKPT-RECS-READ
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *    A CHECKPOINT DATASET THAT EXISTS BUT HOLDS NO RECORDS MEANS
+      *    THE PRIOR RUN COMPLETED NORMALLY AND CLOSE-FILE TRUNCATED IT
+      *    -- NOT THAT AN ABEND LEFT A CHECKPOINT MID-RUN -- SO ONLY A
+      *    NONZERO RECORD COUNT MARKS THIS AS A REAL RESTART.
+           IF WS-CKPT-RECS-READ > ZERO
+               MOVE 'Y' TO WS-RESTART-FLAG
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               MOVE 'N' TO WS-RESTART-FLAG
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
 
        READ-FILE1.
            READ OLDBALANCE INTO WS-OLDBALANCE
                AT END MOVE 'Y' TO WS-EOF1
+               NOT AT END ADD WS-QUANTITY TO WS-OLDBALANCE-TOTAL
            END-READ.
 
        READ-FILE2.
@@ -92,42 +319,96 @@
            END-READ.
 
        PROCESS-PARA.
+           IF WS-EOF2 NOT = 'Y'
+               MOVE WS-TDY-BRANCH-CODE TO WS-CHECK-BCODE
+               PERFORM VALIDATE-BRANCH-CODE
+           END-IF.
            IF WS-EOF2 = 'Y'
                PERFORM READ-NEXT-RECS
 
+           ELSE IF NOT WS-BRANCH-VALID
+
+               DISPLAY
+               "UNRECOGNIZED BRANCH CODE "
+               WS-TDY-BRANCH-CODE
+
+               MOVE WS-TDYTRANSACTION TO INVALID-BRANCH-LINE
+               WRITE INVALID-BRANCH-LINE
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+
+               PERFORM READ-FILE2
+               PERFORM PROCESS-PARA
+
+           ELSE IF WS-RESTART-FLAG = 'Y' AND WS-EOF1 NOT = 'Y' AND
+               (WS-BRANCH-CODE < WS-CKPT-BCODE OR
+                (WS-BRANCH-CODE = WS-CKPT-BCODE AND
+                 WS-PRODUCT-CODE <= WS-CKPT-PCODE))
+
+      * THIS OLDBALANCE KEY WAS ALREADY COMMITTED TO NEWBALANCE BY THE
+      * RUN THAT LOGGED THE CHECKPOINT -- NEWBALANCE WAS OPENED EXTEND,
+      * NOT OUTPUT, SO THAT ROW IS STILL THERE; JUST ADVANCE PAST IT.
+               PERFORM READ-FILE1
+               PERFORM PROCESS-PARA
+
+           ELSE IF WS-RESTART-FLAG = 'Y' AND
+               (WS-TDY-BRANCH-CODE < WS-CKPT-BCODE OR
+                (WS-TDY-BRANCH-CODE = WS-CKPT-BCODE AND
+                 WS-TDY-PRODUCT-CODE <= WS-CKPT-PCODE))
+
+      * THIS TRANSACTION WAS ALREADY APPLIED BY THE RUN THAT LOGGED
+      * THE CHECKPOINT -- SKIP IT SO IT ISN'T APPLIED A SECOND TIME.
+               PERFORM READ-FILE2
+               PERFORM PROCESS-PARA
+
            ELSE IF WS-BRANCH-CODE = WS-TDY-BRANCH-CODE AND
                WS-PRODUCT-CODE = WS-TDY-PRODUCT-CODE AND
                WS-TDY-OPTION = 2
 
                ADD WS-TDY-QUANTITY TO WS-QUANTITY GIVING WS-RESULT
+               ADD WS-TDY-QUANTITY TO WS-TRANSACTION-NET
+               MOVE WS-TDY-PRODUCT-CODE TO WS-CHECK-PCODE
+               PERFORM FIND-PRODUCT-DESC
                DISPLAY
                WS-TDY-BRANCH-CODE'             '
-               WS-TDY-PRODUCT-CODE'             '
+               WS-TDY-PRODUCT-CODE'  '
+               WS-PRODUCT-DESC'             '
                WS-RESULT'             '
 
                MOVE WS-TDY-BRANCH-CODE TO NEW-BCODE
                MOVE WS-TDY-PRODUCT-CODE TO NEW-PCODE
                MOVE WS-RESULT TO NEW-QUANTITY
-               WRITE NEWBALANCE-FILE
-               END-WRITE
+               PERFORM WRITE-NEWBALANCE
 
                PERFORM READ-FILE2
                PERFORM PROCESS-PARA
 
            ELSE IF WS-BRANCH-CODE = WS-TDY-BRANCH-CODE AND
                WS-PRODUCT-CODE NOT = WS-TDY-PRODUCT-CODE AND
+               (WS-EOF1 = 'Y' OR
+                WS-PRODUCT-CODE > WS-TDY-PRODUCT-CODE) AND
                WS-TDY-OPTION = 2
 
+      * OLDBALANCE HAS ALREADY PASSED WHERE THIS PRODUCT WOULD SIT (OR
+      * HAS NO MORE RECORDS FOR THIS BRANCH), SO IT GENUINELY DOESN'T
+      * EXIST YET -- IF WS-PRODUCT-CODE WERE STILL LESS THAN
+      * WS-TDY-PRODUCT-CODE THE REAL MATCH COULD STILL BE AHEAD AND
+      * MUST FALL THROUGH TO THE KEY-COMPARED ADVANCE/UNMATCHED LOGIC
+      * BELOW INSTEAD OF BEING TREATED AS A NEW PRODUCT HERE.
+               ADD WS-TDY-QUANTITY TO WS-TRANSACTION-NET
+               MOVE WS-TDY-PRODUCT-CODE TO WS-CHECK-PCODE
+               PERFORM FIND-PRODUCT-DESC
                DISPLAY
                WS-TDY-BRANCH-CODE'             '
-               WS-TDY-PRODUCT-CODE'             '
+               WS-TDY-PRODUCT-CODE'  '
+               WS-PRODUCT-DESC'             '
                WS-TDY-QUANTITY'             '
 
                MOVE WS-TDY-BRANCH-CODE TO NEW-BCODE
                MOVE WS-TDY-PRODUCT-CODE TO NEW-PCODE
                MOVE WS-TDY-QUANTITY TO NEW-QUANTITY
-               WRITE NEWBALANCE-FILE
-               END-WRITE
+               PERFORM WRITE-NEWBALANCE
 
                PERFORM READ-FILE2
                PERFORM PROCESS-PARA
@@ -135,47 +416,294 @@
 
            ELSE IF WS-BRANCH-CODE = WS-TDY-BRANCH-CODE AND
                WS-PRODUCT-CODE = WS-TDY-PRODUCT-CODE AND
-               WS-TDY-OPTION = 1
-
-               SUBTRACT WS-TDY-QUANTITY FROM WS-QUANTITY
-               GIVING WS-SUBRESULT
+               WS-TDY-OPTION = 3
 
+               COMPUTE WS-RECON-DELTA = WS-TDY-QUANTITY - WS-QUANTITY
+               ADD WS-RECON-DELTA TO WS-TRANSACTION-NET
+               MOVE WS-TDY-PRODUCT-CODE TO WS-CHECK-PCODE
+               PERFORM FIND-PRODUCT-DESC
                DISPLAY
                WS-TDY-BRANCH-CODE'             '
-               WS-TDY-PRODUCT-CODE'             '
-               WS-SUBRESULT'             '
+               WS-TDY-PRODUCT-CODE'  '
+               WS-PRODUCT-DESC'             '
+               WS-TDY-QUANTITY'             '
 
                MOVE WS-TDY-BRANCH-CODE TO NEW-BCODE
                MOVE WS-TDY-PRODUCT-CODE TO NEW-PCODE
-               MOVE WS-SUBRESULT TO NEW-QUANTITY
-               WRITE NEWBALANCE-FILE
-               END-WRITE
+               MOVE WS-TDY-QUANTITY TO NEW-QUANTITY
+               PERFORM WRITE-NEWBALANCE
+
+               PERFORM READ-FILE2
+               PERFORM PROCESS-PARA
+
+
+           ELSE IF WS-BRANCH-CODE = WS-TDY-BRANCH-CODE AND
+               WS-PRODUCT-CODE = WS-TDY-PRODUCT-CODE AND
+               WS-TDY-OPTION = 1
+
+               IF WS-TDY-QUANTITY > WS-QUANTITY THEN
+                   MOVE WS-TDY-PRODUCT-CODE TO WS-CHECK-PCODE
+                   PERFORM FIND-PRODUCT-DESC
+                   DISPLAY
+                   "REJECTED - WOULD GO NEGATIVE "
+                   WS-TDY-BRANCH-CODE'             '
+                   WS-TDY-PRODUCT-CODE'  '
+                   WS-PRODUCT-DESC'             '
+                   WS-TDY-QUANTITY
+
+                   MOVE WS-TDYTRANSACTION TO ERRBALANCE-FILE
+                   WRITE ERRBALANCE-FILE
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               ELSE
+                   SUBTRACT WS-TDY-QUANTITY FROM WS-QUANTITY
+                   GIVING WS-SUBRESULT
+
+                   SUBTRACT WS-TDY-QUANTITY FROM WS-TRANSACTION-NET
+
+                   MOVE WS-TDY-PRODUCT-CODE TO WS-CHECK-PCODE
+                   PERFORM FIND-PRODUCT-DESC
+                   DISPLAY
+                   WS-TDY-BRANCH-CODE'             '
+                   WS-TDY-PRODUCT-CODE'  '
+                   WS-PRODUCT-DESC'             '
+                   WS-SUBRESULT'             '
+
+                   MOVE WS-TDY-BRANCH-CODE TO NEW-BCODE
+                   MOVE WS-TDY-PRODUCT-CODE TO NEW-PCODE
+                   MOVE WS-SUBRESULT TO NEW-QUANTITY
+                   PERFORM WRITE-NEWBALANCE
+               END-IF
+
+               PERFORM READ-FILE2
+               PERFORM PROCESS-PARA
+
+           ELSE IF WS-EOF1 = 'Y' OR
+               WS-BRANCH-CODE > WS-TDY-BRANCH-CODE OR
+               (WS-BRANCH-CODE = WS-TDY-BRANCH-CODE AND
+                WS-PRODUCT-CODE > WS-TDY-PRODUCT-CODE)
+
+               MOVE WS-TDYTRANSACTION TO UNMATCHED-LINE
+               WRITE UNMATCHED-LINE
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
 
                PERFORM READ-FILE2
                PERFORM PROCESS-PARA
+
            ELSE
+               MOVE WS-PRODUCT-CODE TO WS-CHECK-PCODE
+               PERFORM FIND-PRODUCT-DESC
+               DISPLAY
+               WS-BRANCH-CODE'             '
+               WS-PRODUCT-CODE'  '
+               WS-PRODUCT-DESC'             '
+               WS-QUANTITY'             '
+
+               MOVE WS-BRANCH-CODE TO NEW-BCODE
+               MOVE WS-PRODUCT-CODE TO NEW-PCODE
+               MOVE WS-QUANTITY TO NEW-QUANTITY
+               PERFORM WRITE-NEWBALANCE
+
                PERFORM READ-FILE1
                PERFORM PROCESS-PARA
            END-IF.
 
        READ-NEXT-RECS.
+      * WS-OLDBALANCE ALREADY HOLDS A RECORD READ BY AN EARLIER
+      * READ-FILE1 THAT HAS NOT YET BEEN WRITTEN TO NEWBALANCE (IT
+      * WAS JUST WAITING TO SEE IF ANOTHER TRANSACTION WOULD MATCH
+      * IT) -- CARRY IT FORWARD FIRST, THEN DRAIN THE REST OF
+      * OLDBALANCE THE SAME WAY.
+           IF WS-EOF1 NOT = 'Y'
+               PERFORM CARRY-OLDBALANCE-PARA
+           END-IF.
             PERFORM UNTIL WS-EOF1 = 'Y'
                READ OLDBALANCE INTO WS-OLDBALANCE
                AT END MOVE 'Y' TO WS-EOF1
                NOT AT END
-               DISPLAY
-                   WS-BRANCH-CODE'             '
-                   WS-PRODUCT-CODE'             '
-                   WS-QUANTITY'             '
-
-               MOVE WS-BRANCH-CODE TO NEW-BCODE
-               MOVE WS-PRODUCT-CODE TO NEW-PCODE
-               MOVE WS-QUANTITY TO NEW-QUANTITY
-               WRITE NEWBALANCE-FILE
-               END-WRITE
-
+               ADD WS-QUANTITY TO WS-OLDBALANCE-TOTAL
+               PERFORM CARRY-OLDBALANCE-PARA
             END-PERFORM.
 
+       CARRY-OLDBALANCE-PARA.
+           MOVE WS-PRODUCT-CODE TO WS-CHECK-PCODE
+           PERFORM FIND-PRODUCT-DESC
+           DISPLAY
+               WS-BRANCH-CODE'             '
+               WS-PRODUCT-CODE'  '
+               WS-PRODUCT-DESC'             '
+               WS-QUANTITY'             '
+
+           MOVE WS-BRANCH-CODE TO NEW-BCODE
+           MOVE WS-PRODUCT-CODE TO NEW-PCODE
+           MOVE WS-QUANTITY TO NEW-QUANTITY
+           PERFORM WRITE-NEWBALANCE.
+
+       WRITE-NEWBALANCE.
+           ADD NEW-QUANTITY TO WS-NEWBALANCE-TOTAL
+           WRITE NEWBALANCE-FILE
+           END-WRITE
+           MOVE NEW-BCODE TO BH-BCODE
+           MOVE NEW-PCODE TO BH-PCODE
+           MOVE NEW-QUANTITY TO BH-QUANTITY
+           MOVE WS-RUN-DATE TO BH-RUNDATE
+           WRITE BALHISTORY-REC
+           MOVE NEW-BCODE TO CKPT-BCODE
+           MOVE NEW-PCODE TO CKPT-PCODE
+           WRITE CHECKPOINT-REC.
+
        CLOSE-FILE.
-           CLOSE OLDBALANCE TDYTRANSAICTION NEWBALANCE.
+           CLOSE OLDBALANCE TDYTRANSAICTION NEWBALANCE ERRBALANCE
+               UNMATCHED-FILE BALHISTORY CHECKPOINT-FILE
+               INVALID-BRANCH-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       RECONCILE-PARA.
+           COMPUTE WS-RECON-EXPECTED =
+               WS-OLDBALANCE-TOTAL + WS-TRANSACTION-NET
+           COMPUTE WS-RECON-DIFF =
+               WS-NEWBALANCE-TOTAL - WS-RECON-EXPECTED
+           IF WS-RECON-DIFF = ZERO
+               DISPLAY
+               "RECONCILIATION OK - OLDBALANCE "
+               WS-OLDBALANCE-TOTAL" + NET TRANSACTIONS "
+               WS-TRANSACTION-NET" = NEWBALANCE "
+               WS-NEWBALANCE-TOTAL
+           ELSE
+               DISPLAY
+               "*** RECONCILIATION DISCREPANCY *** OLDBALANCE "
+               WS-OLDBALANCE-TOTAL" + NET TRANSACTIONS "
+               WS-TRANSACTION-NET" EXPECTED "
+               WS-RECON-EXPECTED" ACTUAL NEWBALANCE "
+               WS-NEWBALANCE-TOTAL" DIFFERENCE "
+               WS-RECON-DIFF
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+       LOAD-BRANCH-MASTER.
+           MOVE ZERO TO WS-BRANCH-COUNT.
+           MOVE 'N' TO WS-BRMST-EOF.
+           OPEN INPUT BRANCH-MASTER.
+           PERFORM UNTIL WS-BRMST-EOF = 'Y' OR WS-BRANCH-COUNT = 100
+               READ BRANCH-MASTER INTO BRANCH-MASTER-REC
+                   AT END MOVE 'Y' TO WS-BRMST-EOF
+                   NOT AT END
+                       ADD 1 TO WS-BRANCH-COUNT
+                       MOVE BM-BRANCH-CODE
+                           TO WS-BR-CODE(WS-BRANCH-COUNT)
+                       MOVE BM-BRANCH-NAME
+                           TO WS-BR-NAME(WS-BRANCH-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE BRANCH-MASTER.
+
+       VALIDATE-BRANCH-CODE.
+           MOVE 'N' TO WS-BRANCH-OK.
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               IF WS-BR-CODE(WS-BR-IDX) = WS-CHECK-BCODE
+                   MOVE 'Y' TO WS-BRANCH-OK
+                   MOVE WS-BRANCH-COUNT TO WS-BR-IDX
+               END-IF
+           END-PERFORM.
+
+       LOAD-PRODUCT-MASTER.
+           MOVE ZERO TO WS-PRODUCT-COUNT.
+           MOVE 'N' TO WS-PRMST-EOF.
+           OPEN INPUT PRODUCT-MASTER.
+           PERFORM UNTIL WS-PRMST-EOF = 'Y' OR WS-PRODUCT-COUNT = 100
+               READ PRODUCT-MASTER INTO PRODUCT-MASTER-REC
+                   AT END MOVE 'Y' TO WS-PRMST-EOF
+                   NOT AT END
+                       ADD 1 TO WS-PRODUCT-COUNT
+                       MOVE PM-PRODUCT-CODE
+                           TO WS-PR-CODE(WS-PRODUCT-COUNT)
+                       MOVE PM-PRODUCT-DESC
+                           TO WS-PR-DESC(WS-PRODUCT-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE PRODUCT-MASTER.
+
+       FIND-PRODUCT-DESC.
+           MOVE SPACES TO WS-PRODUCT-DESC.
+           PERFORM VARYING WS-PR-IDX FROM 1 BY 1
+               UNTIL WS-PR-IDX > WS-PRODUCT-COUNT
+               IF WS-PR-CODE(WS-PR-IDX) = WS-CHECK-PCODE
+                   MOVE WS-PR-DESC(WS-PR-IDX) TO WS-PRODUCT-DESC
+                   MOVE WS-PRODUCT-COUNT TO WS-PR-IDX
+               END-IF
+           END-PERFORM.
+
+       SET-FILE-NAMES.
+           MOVE 'D:\cOBOLTRAINING\OldBalance.txt'
+               TO WS-OLDBALANCE-PATH
+           ACCEPT WS-OLDBALANCE-PATH FROM ENVIRONMENT 'OLDBALANCE_FILE'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 'D:\cOBOLTRAINING\TodayTransaction.txt'
+               TO WS-TDYTRANSACTION-PATH
+           ACCEPT WS-TDYTRANSACTION-PATH
+               FROM ENVIRONMENT 'TODAY_TRANSACTION'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 'D:\cOBOLTRAINING\NewBalance.txt'
+               TO WS-NEWBALANCE-PATH
+           ACCEPT WS-NEWBALANCE-PATH FROM ENVIRONMENT 'NEWBALANCE_FILE'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 'D:\cOBOLTRAINING\BalanceErrors.txt'
+               TO WS-ERRBALANCE-PATH
+           ACCEPT WS-ERRBALANCE-PATH FROM ENVIRONMENT 'BALANCE_ERRORS'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 'D:\cOBOLTRAINING\UnmatchedTran.txt'
+               TO WS-UNMATCHED-FILE-PATH
+           ACCEPT WS-UNMATCHED-FILE-PATH
+               FROM ENVIRONMENT 'UNMATCHED_TRAN'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 'D:\cOBOLTRAINING\BalanceHistory.txt'
+               TO WS-BALHISTORY-PATH
+           ACCEPT WS-BALHISTORY-PATH FROM ENVIRONMENT 'BALANCE_HISTORY'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 'D:\cOBOLTRAINING\Checkpoint.txt'
+               TO WS-CHECKPOINT-FILE-PATH
+           ACCEPT WS-CHECKPOINT-FILE-PATH
+               FROM ENVIRONMENT 'CHECKPOINT_FILE'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 'D:\cOBOLTRAINING\BranchMaster.txt'
+               TO WS-BRANCH-MASTER-PATH
+           ACCEPT WS-BRANCH-MASTER-PATH
+               FROM ENVIRONMENT 'BRANCH_MASTER'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 'D:\cOBOLTRAINING\InvalidBranch.txt'
+               TO WS-INVALID-BRANCH-FILE-PATH
+           ACCEPT WS-INVALID-BRANCH-FILE-PATH
+               FROM ENVIRONMENT 'INVALID_BRANCH'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 'D:\cOBOLTRAINING\ProductMaster.txt'
+               TO WS-PRODUCT-MASTER-PATH
+           ACCEPT WS-PRODUCT-MASTER-PATH
+               FROM ENVIRONMENT 'PRODUCT_MASTER'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+
        END PROGRAM COBOLRD2.
