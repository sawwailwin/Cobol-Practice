@@ -0,0 +1,72 @@
+//COBRD2JB JOB (ACCTNO),'BALANCE ROLL FWD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//* JOB STEPS FOR THE COBOLRD2 OVERNIGHT BALANCE ROLL-FORWARD.
+//* EACH STEP CHECKS THE CONDITION CODE OF THE STEPS BEFORE IT, SO A
+//* BAD OLDBALANCE REFRESH OR TDYTRANSAICTION LOAD STOPS THE RUN
+//* BEFORE COBOLRD2 TOUCHES THE BALANCE FILE WITH STALE OR PARTIAL
+//* INPUT.
+//*
+//STEP010  EXEC PGM=IEFBR14
+//*        OLDBALANCE-REFRESH STEP - VERIFY TODAY'S OLD BALANCE
+//*        EXTRACT IS PRESENT BEFORE THE ROLL-FORWARD RUNS.
+//OLDBAL   DD   DSN=COBOLTRAINING.OLDBALANCE,DISP=SHR
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(4,LT,STEP010)
+//*        TDYTRANSAICTION-LOAD STEP - VERIFY TODAY'S TRANSACTION
+//*        FEED IS PRESENT BEFORE THE ROLL-FORWARD RUNS.
+//TDYTRAN  DD   DSN=COBOLTRAINING.TODAYTRANSACTION,DISP=SHR
+//*
+//STEP030  EXEC PGM=COBOLRD2,COND=((4,LT,STEP010),(4,LT,STEP020))
+//*        NEWBALANCE-PUBLISH STEP - THE ACTUAL ROLL-FORWARD. RUNS
+//*        ONLY IF BOTH INPUT-VERIFICATION STEPS ABOVE CAME BACK
+//*        CLEAN. COBOLRD2 CHECKPOINTS ITSELF (SEE COBOLRD02.CBL), SO
+//*        A RESTART OF THIS STEP PICKS UP WHERE A PRIOR ABEND LEFT
+//*        OFF INSTEAD OF REPROCESSING ALREADY-COMMITTED BALANCES.
+//*        COBOLRD02.CBL RESOLVES EVERY FILE FROM THE OLDBALANCE_FILE/
+//*        TODAY_TRANSACTION/NEWBALANCE_FILE/BALANCE_ERRORS/
+//*        UNMATCHED_TRAN/BALANCE_HISTORY/CHECKPOINT_FILE/BRANCH_MASTER/
+//*        PRODUCT_MASTER/INVALID_BRANCH ENVIRONMENT VARIABLES IT
+//*        ACCEPTS AT OPEN TIME (SEE SET-FILE-NAMES), NOT FROM THE DD
+//*        NAME ON ITS SELECT CLAUSE. STDENV BELOW SETS THOSE
+//*        VARIABLES; THE OLDBAL/TDYTRAN/NEWBAL/ERRBAL/UNMATCH/BALHIST/
+//*        CKPTFILE/BRMAST/PRDMAST/INVBRNCH DD STATEMENTS ONLY
+//*        ALLOCATE AND CATALOG THE SAME PHYSICAL DATASETS STDENV
+//*        POINTS AT, SO STEP030 GETS CHARGED FOR THE SPACE AND THE
+//*        DATASETS SHOW UP IN THE STEP'S ALLOCATION LIST -- KEEP BOTH
+//*        IN SYNC IF A DATASET NAME EVER CHANGES.
+//OLDBAL   DD   DSN=COBOLTRAINING.OLDBALANCE,DISP=SHR
+//TDYTRAN  DD   DSN=COBOLTRAINING.TODAYTRANSACTION,DISP=SHR
+//NEWBAL   DD   DSN=COBOLTRAINING.NEWBALANCE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//ERRBAL   DD   DSN=COBOLTRAINING.BALANCEERRORS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//UNMATCH  DD   DSN=COBOLTRAINING.UNMATCHEDTRAN,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//BALHIST  DD   DSN=COBOLTRAINING.BALANCEHISTORY,DISP=MOD
+//CKPTFILE DD   DSN=COBOLTRAINING.CHECKPOINT,DISP=MOD
+//BRMAST   DD   DSN=COBOLTRAINING.BRANCHMASTER,DISP=SHR
+//PRDMAST  DD   DSN=COBOLTRAINING.PRODUCTMASTER,DISP=SHR
+//INVBRNCH DD   DSN=COBOLTRAINING.INVALIDBRANCH,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//STDENV   DD   *
+OLDBALANCE_FILE=COBOLTRAINING.OLDBALANCE
+TODAY_TRANSACTION=COBOLTRAINING.TODAYTRANSACTION
+NEWBALANCE_FILE=COBOLTRAINING.NEWBALANCE
+BALANCE_ERRORS=COBOLTRAINING.BALANCEERRORS
+UNMATCHED_TRAN=COBOLTRAINING.UNMATCHEDTRAN
+BALANCE_HISTORY=COBOLTRAINING.BALANCEHISTORY
+CHECKPOINT_FILE=COBOLTRAINING.CHECKPOINT
+BRANCH_MASTER=COBOLTRAINING.BRANCHMASTER
+PRODUCT_MASTER=COBOLTRAINING.PRODUCTMASTER
+INVALID_BRANCH=COBOLTRAINING.INVALIDBRANCH
+/*
+//*
