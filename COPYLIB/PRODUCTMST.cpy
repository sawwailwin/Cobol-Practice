@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: PRODUCTMST
+      * Purpose: Shared product-master record layout -- one line per
+      *          PRODUCT-CODE giving its description, used so reports in
+      *          YOUR-PROGRAM-NAME, COBOLRD2, and KeyExpiredProcess can
+      *          show a product name alongside the bare two-digit code.
+      *          COPY ... REPLACING so each program keeps its own group
+      *          and field names while sharing one set of PIC clauses.
+      * Tectonics: cobc -I COPYLIB
+      ******************************************************************
+       01 PRM-REC-NAME.
+           05 PRM-PCODE-NAME PIC 9(2).
+           05 PRM-PDESC-NAME PIC X(20).
