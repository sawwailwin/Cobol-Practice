@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: BRPRDQTY
+      * Purpose: Shared branch/product/quantity record layout used by
+      *          COBOLRD1LOGIC2, YOUR-PROGRAM-NAME, COBOLRD2, and
+      *          KeyExpiredProcess. COPY ... REPLACING so each program
+      *          keeps its own group and field names while sharing one
+      *          set of PIC clauses.
+      * Tectonics: cobc -I COPYLIB
+      ******************************************************************
+       01 BPQ-REC-NAME.
+           05 BPQ-BCODE-NAME PIC 9(3).
+           05 BPQ-PCODE-NAME PIC 9(2).
+           05 BPQ-QTY-NAME PIC 9(4).
