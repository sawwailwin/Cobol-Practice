@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: BRANCHMST
+      * Purpose: Shared branch-master record layout -- one line per
+      *          valid BRANCH-CODE, used to validate transaction/
+      *          balance records in COBOLRD1LOGIC2, YOUR-PROGRAM-NAME,
+      *          COBOLRD2, and KeyExpiredProcess against a common list
+      *          of branches that actually exist. COPY ... REPLACING so
+      *          each program keeps its own group and field names while
+      *          sharing one set of PIC clauses.
+      * Tectonics: cobc -I COPYLIB
+      ******************************************************************
+       01 BRM-REC-NAME.
+           05 BRM-BCODE-NAME PIC 9(3).
+           05 BRM-BNAME-NAME PIC X(20).
