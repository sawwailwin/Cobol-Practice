@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: EMPREC
+      * Purpose: Shared EMP-NO/EMP-NAME/EMP-SAL record layout used by
+      *          PGM003 through PGM010. COPY ... REPLACING so each
+      *          program keeps its own group and field names (FILE-REC,
+      *          IN-FILE, UPDATE-DATA, WS-FILE, OUT-FILE, WS-FILE-REC,
+      *          etc.) while sharing one set of PIC clauses -- the
+      *          salary field had drifted to PIC X(6) in the indexed
+      *          file set and PIC 9(6) in the relative file set before
+      *          this copybook was introduced.
+      * Tectonics: cobc -I COPYLIB
+      ******************************************************************
+       01 EMR-REC-NAME.
+           05 EMR-NO-NAME PIC X(5).
+           05 EMR-NAME-NAME PIC X(10).
+           05 EMR-SAL-NAME PIC X(6).
