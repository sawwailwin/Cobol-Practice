@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose: Common audit-trail record layout written by the
+      *          file-maintenance programs (PGM003/004/006/009/010) to
+      *          a shared AuditTrail.txt so every add/update/delete
+      *          carries who made the change, when, and the before/
+      *          after values -- used via plain COPY (no REPLACING)
+      *          since the audit record is the same shape everywhere
+      *          it is written.
+      * Tectonics: cobc -I COPYLIB
+      ******************************************************************
+       01 AUD-REC.
+           05 AUD-DATE PIC 9(8).
+           05 AUD-TIME PIC 9(8).
+           05 AUD-USER-ID PIC X(10).
+           05 AUD-PROGRAM PIC X(15).
+           05 AUD-ACTION PIC X(6).
+           05 AUD-EMP-NO PIC X(5).
+           05 AUD-BEFORE-NAME PIC X(10).
+           05 AUD-BEFORE-SAL PIC X(6).
+           05 AUD-AFTER-NAME PIC X(10).
+           05 AUD-AFTER-SAL PIC X(6).
