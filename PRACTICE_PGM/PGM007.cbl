@@ -1,68 +1,139 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 15/11/2022
-      * Purpose: TRAINING PGM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READRELATIVEFILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT WRITE-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\RELATIVEFILE.txt'
-            ORGANISATION IS RELATIVE
-            ACCESS MODE IS RANDOM
-            RELATIVE KEY IS REL-POSITION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD WRITE-FILE.
-       01 FILE-REC.
-           05 EMP-NO PIC 9(5).
-           05 EMP-NAME PIC X(10).
-           05 EMP-SAL PIC 9(6).
-
-       WORKING-STORAGE SECTION.
-       01 WS-FILE-REC.
-           05 WS-EMP-NO PIC 9(5).
-           05 WS-EMP-NAME PIC X(10).
-           05 WS-EMP-SAL PIC 9(6).
-       01 OPTION PIC A(1) VALUE 'Y'.
-       01 REL-POSITION PIC 9(1).
-       01 I PIC 9(1) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM OPEN-FILE.
-            PERFORM PROCESS-PARA.
-            PERFORM CLOSE-FILE.
-            STOP RUN.
-
-       OPEN-FILE.
-            OPEN OUTPUT WRITE-FILE.
-
-       PROCESS-PARA.
-            IF OPTION = 'Y'
-                COMPUTE I = I + 1
-                DISPLAY "ENTER EMP NO"
-                ACCEPT WS-EMP-NO
-                DISPLAY "ENTER EMP NAME"
-                ACCEPT WS-EMP-NAME
-                DISPLAY "ENTER EMP SALARY"
-                ACCEPT WS-EMP-SAL
-                MOVE WS-FILE-REC TO FILE-REC
-                MOVE I TO REL-POSITION
-                WRITE FILE-REC
-                DISPLAY "DO YOU WANT TO CONTINUE(Y/N)"
-                ACCEPT OPTION
-                PERFORM PROCESS-PARA
-            ELSE
-                GO TO CLOSE-FILE
-            END-IF.
-
-       CLOSE-FILE.
-            CLOSE WRITE-FILE.
-
-       END PROGRAM READRELATIVEFILE.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 15/11/2022
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL The next relative position is now remembered in
+      *                RelativePosCounter.txt and restored into I at
+      *                startup instead of always starting at zero; the
+      *                updated value is saved back at CLOSE-FILE. Since
+      *                a restored nonzero I still writes into an
+      *                OUTPUT-truncated RELATIVEFILE.txt, WRITE-FILE now
+      *                opens I-O when the file already exists (falling
+      *                back to OUTPUT only on the very first run) so a
+      *                rerun actually adds to the file instead of
+      *                recreating it.
+      * 08/08/2026 SWL Renamed PROGRAM-ID from READRELATIVEFILE to
+      *                WRITERELATIVEFILE -- it writes employee records,
+      *                and shared the old name with PGM008's actual
+      *                read program, which left no distinct name for
+      *                the new PGM007-012 menu wrapper to CALL.
+      * 08/08/2026 SWL FILE-REC and WS-FILE-REC now come from the shared
+      *                EMPREC copybook instead of locally re-declared
+      *                layouts; EMP-SAL/WS-EMP-SAL move from PIC 9(6) to
+      *                the copybook's PIC X(6), matching the indexed
+      *                file set -- no arithmetic is done on these fields
+      *                here, only ACCEPT/DISPLAY/MOVE.
+      * 08/08/2026 SWL WRITE-FILE and POSITION-FILE now ASSIGN to a
+      *                working-storage path set from the RELATIVE_FILE /
+      *                RELATIVE_POS_COUNTER environment variables,
+      *                defaulting to the old D:\cOBOLTRAINING paths when
+      *                those aren't set, instead of a path compiled into
+      *                the SELECT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITERELATIVEFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT WRITE-FILE ASSIGN TO DYNAMIC WS-WRITE-FILE-PATH
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS RANDOM
+            RELATIVE KEY IS REL-POSITION
+            FILE STATUS IS WS-FILE-STATUS.
+            SELECT POSITION-FILE ASSIGN TO DYNAMIC WS-POSITION-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-POS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WRITE-FILE.
+           COPY EMPREC REPLACING EMR-REC-NAME BY FILE-REC
+                                  EMR-NO-NAME BY EMP-NO
+                                  EMR-NAME-NAME BY EMP-NAME
+                                  EMR-SAL-NAME BY EMP-SAL.
+
+       FD POSITION-FILE.
+       01 POSITION-REC PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPREC REPLACING EMR-REC-NAME BY WS-FILE-REC
+                                  EMR-NO-NAME BY WS-EMP-NO
+                                  EMR-NAME-NAME BY WS-EMP-NAME
+                                  EMR-SAL-NAME BY WS-EMP-SAL.
+       01 OPTION PIC A(1) VALUE 'Y'.
+       01 REL-POSITION PIC 9(3).
+       01 I PIC 9(3) VALUE ZERO.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-POS-STATUS PIC X(2).
+       01 WS-WRITE-FILE-PATH PIC X(60).
+       01 WS-POSITION-FILE-PATH PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            PERFORM READ-LAST-POSITION.
+            PERFORM OPEN-FILE.
+            PERFORM PROCESS-PARA.
+
+       READ-LAST-POSITION.
+            OPEN INPUT POSITION-FILE.
+            IF WS-POS-STATUS = '00'
+                READ POSITION-FILE INTO I
+                    AT END CONTINUE
+                END-READ
+                CLOSE POSITION-FILE
+            END-IF.
+
+       OPEN-FILE.
+            OPEN I-O WRITE-FILE.
+            IF WS-FILE-STATUS NOT = '00'
+                OPEN OUTPUT WRITE-FILE
+            END-IF.
+
+       PROCESS-PARA.
+            IF OPTION = 'Y'
+                COMPUTE I = I + 1
+                DISPLAY "ENTER EMP NO"
+                ACCEPT WS-EMP-NO
+                DISPLAY "ENTER EMP NAME"
+                ACCEPT WS-EMP-NAME
+                DISPLAY "ENTER EMP SALARY"
+                ACCEPT WS-EMP-SAL
+                MOVE WS-FILE-REC TO FILE-REC
+                MOVE I TO REL-POSITION
+                WRITE FILE-REC
+                DISPLAY "DO YOU WANT TO CONTINUE(Y/N)"
+                ACCEPT OPTION
+                PERFORM PROCESS-PARA
+            ELSE
+                GO TO CLOSE-FILE
+            END-IF.
+
+       CLOSE-FILE.
+            CLOSE WRITE-FILE.
+            OPEN OUTPUT POSITION-FILE.
+            MOVE I TO POSITION-REC.
+            WRITE POSITION-REC.
+            CLOSE POSITION-FILE.
+            GOBACK.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\RELATIVEFILE.txt'
+                TO WS-WRITE-FILE-PATH
+            ACCEPT WS-WRITE-FILE-PATH FROM ENVIRONMENT 'RELATIVE_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\RelativePosCounter.txt'
+                TO WS-POSITION-FILE-PATH
+            ACCEPT WS-POSITION-FILE-PATH
+                FROM ENVIRONMENT 'RELATIVE_POS_COUNTER'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       END PROGRAM WRITERELATIVEFILE.
