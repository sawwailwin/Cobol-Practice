@@ -1,61 +1,129 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 14/11/2022
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READINDEXEDFILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT RECORD-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\FILETOTEST.txt'
-            ORGANISATION IS INDEXED
-            ACCESS MODE IS SEQUENTIAL
-            RECORD KEY IS WRITE-NO.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD RECORD-FILE.
-       01 FILE-REC.
-           05 WRITE-NO PIC X(5).
-           05 WRITE-NAME PIC A(10).
-           05 WRITE-SAL PIC X(6).
-       WORKING-STORAGE SECTION.
-       01 OUT-FILE.
-           05 DISP-NO PIC X(5).
-           05 DISP-NAME PIC A(10).
-           05 DISP-SAL PIC X(6).
-       77 EOF PIC A(1).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM OPEN-FILE.
-            PERFORM READ-PARA.
-            PERFORM CLOSE-FILE.
-            STOP RUN.
-
-       OPEN-FILE.
-            OPEN INPUT RECORD-FILE.
-
-       CLOSE-FILE.
-            CLOSE RECORD-FILE.
-
-       READ-PARA.
-            READ RECORD-FILE INTO OUT-FILE
-               AT END MOVE 'Y' TO EOF
-               NOT AT END
-                   PERFORM PROCESS-PARA
-            END-READ.
-
-       PROCESS-PARA.
-            IF EOF NOT = 'Y'
-               DISPLAY OUT-FILE
-               PERFORM READ-PARA
-            ELSE
-               DISPLAY "NO DATA AVAILABLE"
-            END-IF.
-
-       END PROGRAM READINDEXEDFILE.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 14/11/2022
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Accepts an optional from/to EMP-NO range and uses
+      *                START to position RECORD-FILE at the first
+      *                matching key instead of always dumping the whole
+      *                file; PROCESS-PARA stops once the key runs past
+      *                the TO value.
+      * 08/08/2026 SWL Added a trailing record-count/total-salary
+      *                footer line after the listing.
+      * 08/08/2026 SWL FILE-REC and OUT-FILE now come from the shared
+      *                EMPREC copybook instead of locally re-declared
+      *                layouts.
+      * 08/08/2026 SWL RECORD-FILE now ASSIGNs to a working-storage path
+      *                set from the RECORD_FILE environment variable,
+      *                defaulting to the old D:\cOBOLTRAINING path when
+      *                that isn't set, instead of a path compiled into
+      *                the SELECT.
+      * 08/09/2026 SWL MAIN-PROCEDURE no longer calls READ-PARA after a
+      *                START-PARA that failed with INVALID KEY (no
+      *                record at or above the requested FROM EMP-NO) --
+      *                reading right after a failed START left the file
+      *                position undefined.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READINDEXEDFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT RECORD-FILE ASSIGN TO DYNAMIC WS-RECORD-FILE-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS WRITE-NO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RECORD-FILE.
+           COPY EMPREC REPLACING EMR-REC-NAME BY FILE-REC
+                                  EMR-NO-NAME BY WRITE-NO
+                                  EMR-NAME-NAME BY WRITE-NAME
+                                  EMR-SAL-NAME BY WRITE-SAL.
+       WORKING-STORAGE SECTION.
+           COPY EMPREC REPLACING EMR-REC-NAME BY OUT-FILE
+                                  EMR-NO-NAME BY DISP-NO
+                                  EMR-NAME-NAME BY DISP-NAME
+                                  EMR-SAL-NAME BY DISP-SAL.
+           05 DISP-SAL-NUM REDEFINES DISP-SAL PIC 9(6).
+       77 EOF PIC A(1).
+
+       01 WS-FROM-NO PIC X(5) VALUE SPACES.
+       01 WS-TO-NO PIC X(5) VALUE SPACES.
+       01 WS-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-SAL PIC 9(7) VALUE ZERO.
+       01 WS-RECORD-FILE-PATH PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            DISPLAY "ENTER FROM EMP-NO (BLANK FOR START OF FILE)"
+            ACCEPT WS-FROM-NO
+            DISPLAY "ENTER TO EMP-NO (BLANK FOR END OF FILE)"
+            ACCEPT WS-TO-NO
+            PERFORM OPEN-FILE.
+            PERFORM START-PARA.
+            IF EOF NOT = 'Y'
+                PERFORM READ-PARA
+            END-IF.
+            PERFORM CLOSE-FILE.
+            PERFORM DISPLAY-FOOTER.
+            GOBACK.
+
+       OPEN-FILE.
+            OPEN INPUT RECORD-FILE.
+
+       CLOSE-FILE.
+            CLOSE RECORD-FILE.
+
+       START-PARA.
+            IF WS-FROM-NO NOT = SPACES
+                MOVE WS-FROM-NO TO WRITE-NO
+                START RECORD-FILE KEY IS NOT LESS THAN WRITE-NO
+                    INVALID KEY
+                        DISPLAY "NO RECORDS AT OR ABOVE THAT EMP-NO"
+                        MOVE 'Y' TO EOF
+                END-START
+            END-IF.
+
+       READ-PARA.
+            READ RECORD-FILE INTO OUT-FILE
+               AT END MOVE 'Y' TO EOF
+               NOT AT END
+                   PERFORM PROCESS-PARA
+            END-READ.
+
+       PROCESS-PARA.
+            IF EOF NOT = 'Y'
+               IF WS-TO-NO NOT = SPACES AND DISP-NO > WS-TO-NO
+                   MOVE 'Y' TO EOF
+               ELSE
+                   DISPLAY OUT-FILE
+                   ADD 1 TO WS-COUNT
+                   IF DISP-SAL IS NUMERIC
+                       ADD DISP-SAL-NUM TO WS-TOTAL-SAL
+                   END-IF
+                   PERFORM READ-PARA
+               END-IF
+            ELSE
+               IF WS-COUNT = ZERO
+                   DISPLAY "NO DATA AVAILABLE"
+               END-IF
+            END-IF.
+
+       DISPLAY-FOOTER.
+            DISPLAY WS-COUNT " RECORDS, TOTAL SALARY " WS-TOTAL-SAL.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\FILETOTEST.txt'
+                TO WS-RECORD-FILE-PATH
+            ACCEPT WS-RECORD-FILE-PATH FROM ENVIRONMENT 'RECORD_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       END PROGRAM READINDEXEDFILE.
