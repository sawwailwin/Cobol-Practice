@@ -1,79 +1,210 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DELETETESTINDEXFILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT RECORD-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\FILETOTEST.txt'
-            ORGANISATION IS INDEXED
-            ACCESS MODE IS SEQUENTIAL
-            RECORD KEY IS EMP-NO.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD RECORD-FILE.
-       01 FILE-REC.
-           05 EMP-NO PIC X(5).
-           05 EMP-NAME PIC A(10).
-           05 EMP-SAL PIC X(6).
-
-       WORKING-STORAGE SECTION.
-       01 WS-FILE.
-           05 WS-NO PIC X(5).
-           05 WS-NAME PIC A(10).
-           05 WS-SAL PIC X(6).
-       77 EOF PIC A(1).
-       01 OPTION PIC A(1).
-
-       77 IN-EMP-NO PIC X(5) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "ENTER EMP-NO TO DELETE"
-            ACCEPT IN-EMP-NO
-            PERFORM OPEN-FILE.
-            PERFORM READ-PARA.
-            PERFORM PROCESS-PARA.
-            PERFORM CLOSE-FILE.
-            STOP RUN.
-       OPEN-FILE.
-            OPEN I-O RECORD-FILE.
-
-       READ-PARA.
-            READ RECORD-FILE INTO WS-FILE
-               AT END MOVE 'Y' TO EOF
-               NOT AT END
-                   PERFORM PROCESS-PARA
-            END-READ.
-
-       PROCESS-PARA.
-            IF IN-EMP-NO = WS-NO
-                DISPLAY "*******RECORD DATA*******"
-                DISPLAY WS-FILE
-                DISPLAY "*************************"
-                DISPLAY "ARE U SURE TO DELETE(Y/N)"
-                ACCEPT OPTION
-                IF OPTION = 'Y'
-                   DELETE RECORD-FILE RECORD
-                   DISPLAY "SUCCESSFULLY DELETED"
-                   GO TO CLOSE-FILE
-                ELSE
-                    GO TO CLOSE-FILE
-                END-IF
-            ELSE IF EOF = 'Y'
-                DISPLAY "NO DATA AVAILABLE"
-            ELSE
-                PERFORM READ-PARA
-            END-IF.
-
-       CLOSE-FILE.
-            CLOSE RECORD-FILE.
-
-       END PROGRAM DELETETESTINDEXFILE.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Deleted records are now appended, with the run
+      *                date, to a DeletedArchive.txt history file before
+      *                the DELETE executes, so a bad deletion can be
+      *                recovered without a full file restore.
+      * 08/08/2026 SWL Added a batch mode that reads a list of EMP-NOs
+      *                from DeleteList.txt and removes them all in one
+      *                run instead of one EMP-NO per run; switched to
+      *                ACCESS MODE IS DYNAMIC and a direct keyed READ
+      *                (as PGM004 now does) so the same lookup paragraph
+      *                serves both the single and batch modes.
+      * 08/08/2026 SWL FILE-REC and WS-FILE now come from the shared
+      *                EMPREC copybook instead of locally re-declared
+      *                layouts.
+      * 08/08/2026 SWL Each delete is now logged to the common
+      *                AuditTrail.txt (user, timestamp, before/after
+      *                values) via the shared AUDITREC copybook.
+      * 08/08/2026 SWL Every SELECT now ASSIGNs to a working-storage path
+      *                set from a RECORD_FILE / DELETED_ARCHIVE /
+      *                DELETE_LIST / AUDIT_FILE environment variable,
+      *                defaulting to the old D:\cOBOLTRAINING path when
+      *                the variable isn't set, instead of a path
+      *                compiled into the SELECT.
+      * 08/08/2026 SWL Now sets RETURN-CODE before STOP RUN: 0 if every
+      *                EMP-NO requested (single or batch) was found and
+      *                deleted, 4 if any was not found, so the job
+      *                scheduler can tell success from a data problem
+      *                without reading the console log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETETESTINDEXFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT RECORD-FILE ASSIGN TO DYNAMIC WS-RECORD-FILE-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EMP-NO.
+            SELECT ARCHIVE-FILE ASSIGN TO DYNAMIC WS-ARCHIVE-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT DELETE-LIST-FILE ASSIGN TO DYNAMIC
+            WS-DELETE-LIST-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RECORD-FILE.
+           COPY EMPREC REPLACING EMR-REC-NAME BY FILE-REC
+                                  EMR-NO-NAME BY EMP-NO
+                                  EMR-NAME-NAME BY EMP-NAME
+                                  EMR-SAL-NAME BY EMP-SAL.
+
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-REC.
+           05 ARCH-NO PIC X(5).
+           05 ARCH-NAME PIC A(10).
+           05 ARCH-SAL PIC X(6).
+           05 ARCH-DEL-DATE PIC 9(8).
+
+       FD DELETE-LIST-FILE.
+       01 DELETE-LIST-REC PIC X(5).
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPREC REPLACING EMR-REC-NAME BY WS-FILE
+                                  EMR-NO-NAME BY WS-NO
+                                  EMR-NAME-NAME BY WS-NAME
+                                  EMR-SAL-NAME BY WS-SAL.
+       01 OPTION PIC A(1).
+       01 WS-USER-ID PIC X(10).
+
+       77 IN-EMP-NO PIC X(5) VALUE ZERO.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-BATCH-MODE PIC X(1) VALUE 'N'.
+           88 BATCH-MODE-YES VALUE 'Y'.
+       01 WS-LIST-EOF PIC A(1) VALUE 'N'.
+       01 WS-RECORD-FILE-PATH PIC X(60).
+       01 WS-ARCHIVE-FILE-PATH PIC X(60).
+       01 WS-DELETE-LIST-FILE-PATH PIC X(60).
+       01 WS-AUDIT-FILE-PATH PIC X(60).
+
+      * STANDARD RETURN-CODE SCHEME -- 0 CLEAN, 4 WARNING (AN EMP-NO
+      * REQUESTED FOR DELETE WAS NOT FOUND).
+       01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            DISPLAY "ENTER USER ID"
+            ACCEPT WS-USER-ID
+            DISPLAY "BATCH DELETE FROM LIST (Y/N)"
+            ACCEPT WS-BATCH-MODE
+            PERFORM OPEN-FILE.
+            IF BATCH-MODE-YES
+                PERFORM BATCH-DELETE-PARA
+            ELSE
+                DISPLAY "ENTER EMP-NO TO DELETE"
+                ACCEPT IN-EMP-NO
+                PERFORM SINGLE-DELETE-PARA
+            END-IF
+            PERFORM CLOSE-FILE.
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            GOBACK.
+
+       OPEN-FILE.
+            OPEN I-O RECORD-FILE.
+            OPEN EXTEND ARCHIVE-FILE.
+            OPEN EXTEND AUDIT-FILE.
+
+       BATCH-DELETE-PARA.
+            OPEN INPUT DELETE-LIST-FILE.
+            PERFORM READ-LIST-PARA UNTIL WS-LIST-EOF = 'Y'.
+            CLOSE DELETE-LIST-FILE.
+
+       READ-LIST-PARA.
+            READ DELETE-LIST-FILE INTO IN-EMP-NO
+               AT END MOVE 'Y' TO WS-LIST-EOF
+               NOT AT END
+                   PERFORM SINGLE-DELETE-PARA
+            END-READ.
+
+       SINGLE-DELETE-PARA.
+            MOVE IN-EMP-NO TO EMP-NO.
+            READ RECORD-FILE INTO WS-FILE
+               INVALID KEY
+                   DISPLAY "NO DATA AVAILABLE FOR " IN-EMP-NO
+                   MOVE 4 TO WS-RETURN-CODE
+               NOT INVALID KEY
+                   PERFORM CONFIRM-DELETE-PARA
+            END-READ.
+
+       CONFIRM-DELETE-PARA.
+            DISPLAY "*******RECORD DATA*******"
+            DISPLAY WS-FILE
+            DISPLAY "*************************"
+            DISPLAY "ARE U SURE TO DELETE(Y/N)"
+            ACCEPT OPTION
+            IF OPTION = 'Y'
+                PERFORM ARCHIVE-PARA
+                DELETE RECORD-FILE RECORD
+                PERFORM LOG-AUDIT-PARA
+                DISPLAY "SUCCESSFULLY DELETED"
+            END-IF.
+
+       ARCHIVE-PARA.
+            MOVE WS-NO TO ARCH-NO.
+            MOVE WS-NAME TO ARCH-NAME.
+            MOVE WS-SAL TO ARCH-SAL.
+            MOVE WS-RUN-DATE TO ARCH-DEL-DATE.
+            WRITE ARCHIVE-REC.
+
+       LOG-AUDIT-PARA.
+            ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUD-TIME FROM TIME.
+            MOVE WS-USER-ID TO AUD-USER-ID.
+            MOVE "DELETETESTIDX" TO AUD-PROGRAM.
+            MOVE "DELETE" TO AUD-ACTION.
+            MOVE WS-NO TO AUD-EMP-NO.
+            MOVE WS-NAME TO AUD-BEFORE-NAME.
+            MOVE WS-SAL TO AUD-BEFORE-SAL.
+            MOVE SPACES TO AUD-AFTER-NAME.
+            MOVE SPACES TO AUD-AFTER-SAL.
+            WRITE AUD-REC.
+
+       CLOSE-FILE.
+            CLOSE RECORD-FILE.
+            CLOSE ARCHIVE-FILE.
+            CLOSE AUDIT-FILE.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\FILETOTEST.txt'
+                TO WS-RECORD-FILE-PATH
+            ACCEPT WS-RECORD-FILE-PATH FROM ENVIRONMENT 'RECORD_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\DeletedArchive.txt'
+                TO WS-ARCHIVE-FILE-PATH
+            ACCEPT WS-ARCHIVE-FILE-PATH
+                FROM ENVIRONMENT 'DELETED_ARCHIVE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\DeleteList.txt'
+                TO WS-DELETE-LIST-FILE-PATH
+            ACCEPT WS-DELETE-LIST-FILE-PATH
+                FROM ENVIRONMENT 'DELETE_LIST'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\AuditTrail.txt'
+                TO WS-AUDIT-FILE-PATH
+            ACCEPT WS-AUDIT-FILE-PATH FROM ENVIRONMENT 'AUDIT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       END PROGRAM DELETETESTINDEXFILE.
