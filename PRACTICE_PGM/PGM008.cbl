@@ -1,61 +1,119 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 15/11/2022
-      * Purpose: TRAINING PGM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READRELATIVEFILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT TASK-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\RELATIVEFILE.txt'
-            ORGANISATION IS RELATIVE
-            ACCESS MODE IS RANDOM
-            RELATIVE KEY IS REL-POSITION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD TASK-FILE.
-       01 FILE-REC.
-           05 EMP-NO PIC 9(5).
-           05 EMP-NAME PIC X(10).
-           05 EMP-SAL PIC 9(6).
-
-       WORKING-STORAGE SECTION.
-       01 WS-FILE-REC.
-           05 WS-EMP-NO PIC 9(5).
-           05 WS-EMP-NAME PIC X(10).
-           05 WS-EMP-SAL PIC 9(6).
-
-       01 OPTION PIC A(1) VALUE 'N'.
-       01 REL-POSITION PIC 9(1).
-       01 I PIC 9(1) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM OPEN-FILE.
-            DISPLAY "ENTER THE RELATIVE POSITION"
-            ACCEPT I
-
-            PERFORM PROCESS-PARA.
-            PERFORM CLOSE-FILE.
-            STOP RUN.
-
-       OPEN-FILE.
-            OPEN INPUT TASK-FILE.
-
-       PROCESS-PARA.
-            MOVE I TO REL-POSITION
-            READ TASK-FILE RECORD
-               INVALID KEY DISPLAY "RECORD NOT FOUND"
-            END-READ
-            MOVE FILE-REC TO WS-FILE-REC
-            DISPLAY WS-FILE-REC.
-
-       CLOSE-FILE.
-            CLOSE TASK-FILE.
-
-       END PROGRAM READRELATIVEFILE.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 15/11/2022
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Invalid-key reads now append the requested
+      *                position and a date/time stamp to
+      *                InvalidKeyLog.txt instead of only DISPLAYing
+      *                "RECORD NOT FOUND".
+      * 08/08/2026 SWL FILE-REC and WS-FILE-REC now come from the shared
+      *                EMPREC copybook instead of locally re-declared
+      *                layouts; EMP-SAL/WS-EMP-SAL move from PIC 9(6) to
+      *                the copybook's PIC X(6), matching the indexed
+      *                file set.
+      * 08/08/2026 SWL TASK-FILE and ERROR-LOG-FILE now ASSIGN to a
+      *                working-storage path set from the RELATIVE_FILE /
+      *                INVALID_KEY_LOG environment variables, defaulting
+      *                to the old D:\cOBOLTRAINING paths when those
+      *                aren't set, instead of a path compiled into the
+      *                SELECT.
+      * 08/09/2026 SWL Widened I, REL-POSITION, and LOG-POSITION from
+      *                PIC 9(1) to PIC 9(3), matching the sibling
+      *                PGM007/PGM009/PGM010's relative-position fields,
+      *                so a position past 9 can be entered and logged.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READRELATIVEFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT TASK-FILE ASSIGN TO DYNAMIC WS-TASK-FILE-PATH
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS RANDOM
+            RELATIVE KEY IS REL-POSITION.
+            SELECT ERROR-LOG-FILE ASSIGN TO DYNAMIC
+            WS-ERROR-LOG-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TASK-FILE.
+           COPY EMPREC REPLACING EMR-REC-NAME BY FILE-REC
+                                  EMR-NO-NAME BY EMP-NO
+                                  EMR-NAME-NAME BY EMP-NAME
+                                  EMR-SAL-NAME BY EMP-SAL.
+
+       FD ERROR-LOG-FILE.
+       01 ERROR-LOG-REC.
+           05 LOG-POSITION PIC 9(3).
+           05 LOG-DATE PIC 9(8).
+           05 LOG-TIME PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+           COPY EMPREC REPLACING EMR-REC-NAME BY WS-FILE-REC
+                                  EMR-NO-NAME BY WS-EMP-NO
+                                  EMR-NAME-NAME BY WS-EMP-NAME
+                                  EMR-SAL-NAME BY WS-EMP-SAL.
+
+       01 OPTION PIC A(1) VALUE 'N'.
+       01 REL-POSITION PIC 9(3).
+       01 I PIC 9(3) VALUE ZERO.
+       01 WS-TASK-FILE-PATH PIC X(60).
+       01 WS-ERROR-LOG-FILE-PATH PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            PERFORM OPEN-FILE.
+            DISPLAY "ENTER THE RELATIVE POSITION"
+            ACCEPT I
+
+            PERFORM PROCESS-PARA.
+            PERFORM CLOSE-FILE.
+            GOBACK.
+
+       OPEN-FILE.
+            OPEN INPUT TASK-FILE.
+            OPEN EXTEND ERROR-LOG-FILE.
+
+       PROCESS-PARA.
+            MOVE I TO REL-POSITION
+            READ TASK-FILE RECORD
+               INVALID KEY
+                   DISPLAY "RECORD NOT FOUND"
+                   PERFORM LOG-ERROR-PARA
+               NOT INVALID KEY
+                   MOVE FILE-REC TO WS-FILE-REC
+                   DISPLAY WS-FILE-REC
+            END-READ.
+
+       LOG-ERROR-PARA.
+            MOVE I TO LOG-POSITION.
+            ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+            ACCEPT LOG-TIME FROM TIME.
+            WRITE ERROR-LOG-REC.
+
+       CLOSE-FILE.
+            CLOSE TASK-FILE.
+            CLOSE ERROR-LOG-FILE.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\RELATIVEFILE.txt'
+                TO WS-TASK-FILE-PATH
+            ACCEPT WS-TASK-FILE-PATH FROM ENVIRONMENT 'RELATIVE_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\InvalidKeyLog.txt'
+                TO WS-ERROR-LOG-FILE-PATH
+            ACCEPT WS-ERROR-LOG-FILE-PATH
+                FROM ENVIRONMENT 'INVALID_KEY_LOG'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       END PROGRAM READRELATIVEFILE.
