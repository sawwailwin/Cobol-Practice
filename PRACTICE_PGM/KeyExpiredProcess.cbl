@@ -3,6 +3,57 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Added region-level subtotal above the existing
+      *                branch/product break, rolled up the same way
+      *                COBOLRD1LOGIC2 does it.
+      * 08/08/2026 SWL Branch/product and region totals are now also
+      *                written to a report file, not just DISPLAY.
+      * 08/08/2026 SWL Report file now repeats page/column headings
+      *                every WS-LINES-PER-PAGE detail lines instead of
+      *                printing one continuous stream.
+      * 08/08/2026 SWL A branch or product whose rolling total crosses
+      *                WS-THRESHOLD-LIMIT now gets a separate threshold
+      *                alert line, callable out from the normal break
+      *                line.
+      * 08/08/2026 SWL CALCULATOR-FILE/WS-NEWKEY now COPY the shared
+      *                BRPRDQTY branch/product/quantity layout instead
+      *                of a locally-typed copy of it. QUANTITY widens
+      *                from PIC 9(2) to PIC 9(4) to match COBOLRD2's
+      *                width, so WS-OLDKEY widens to match; input built
+      *                for the old 7-byte record will now fail to
+      *                parse as a valid key and should be regenerated
+      *                at the new 9-byte width.
+      * 08/08/2026 SWL KEYFILE and REPORT-FILE now ASSIGN to a
+      *                working-storage path set from the KEYFILE /
+      *                KEY_EXPIRED_REPORT environment variables,
+      *                defaulting to the old D:\cOBOLTRAINING paths when
+      *                those aren't set, instead of a path compiled into
+      *                the SELECT.
+      * 08/08/2026 SWL BRANCH-CODE is now checked against the shared
+      *                branch-master list (BranchMaster.txt, loaded once
+      *                at startup); a key whose branch isn't recognized
+      *                gets its own alert line on the report instead of
+      *                being rolled up into the branch/product totals as
+      *                if it were valid.
+      * 08/08/2026 SWL The branch-line DISPLAY and report line now also
+      *                show the product's description from the shared
+      *                product-master list (ProductMaster.txt, loaded
+      *                once at startup) alongside the bare two-digit
+      *                PRODUCT-CODE.
+      * 08/08/2026 SWL Now sets RETURN-CODE before STOP RUN: 0 for a
+      *                clean run, 4 if any key was flagged for an
+      *                unrecognized branch, so the job scheduler can
+      *                tell success from a data problem without reading
+      *                the console log.
+      * 08/09/2026 SWL Fixed the break lines to MOVE WS-NEWKEY TO
+      *                WS-OLDKEY before PERFORM WRITE-BRANCH-LINE (it
+      *                was the other way round on the first-record path
+      *                and in SMALL-KEY-BROKEN-PARA), so the branch/
+      *                product code printed on each line matches the
+      *                total printed with it instead of trailing one
+      *                group behind.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. KeyExpiredProcess.
@@ -10,18 +61,37 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT KEYFILE ASSIGN TO
-           'D:\cOBOLTRAINING\Transaction.txt'
+           SELECT KEYFILE ASSIGN TO DYNAMIC WS-KEYFILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BRANCH-MASTER ASSIGN TO DYNAMIC WS-BRANCH-MASTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRODUCT-MASTER ASSIGN TO DYNAMIC
+           WS-PRODUCT-MASTER-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD KEYFILE.
-       01 CALCULATOR-FILE.
-           05 BRANCH-CODE PIC 9(3).
-           05 PRODUCT-CODE PIC 9(2).
-           05 QUANTITY PIC 9(2).
+           COPY BRPRDQTY REPLACING BPQ-REC-NAME BY CALCULATOR-FILE
+                                    BPQ-BCODE-NAME BY BRANCH-CODE
+                                    BPQ-PCODE-NAME BY PRODUCT-CODE
+                                    BPQ-QTY-NAME BY QUANTITY.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(90).
+
+       FD BRANCH-MASTER.
+           COPY BRANCHMST REPLACING BRM-REC-NAME BY BRANCH-MASTER-REC
+                                     BRM-BCODE-NAME BY BM-BRANCH-CODE
+                                     BRM-BNAME-NAME BY BM-BRANCH-NAME.
+
+       FD PRODUCT-MASTER.
+           COPY PRODUCTMST REPLACING PRM-REC-NAME BY PRODUCT-MASTER-REC
+                                      PRM-PCODE-NAME BY PM-PRODUCT-CODE
+                                      PRM-PDESC-NAME BY PM-PRODUCT-DESC.
 
        WORKING-STORAGE SECTION.
        77 STRING1 PIC A(8) VALUE "NBIG KEY".
@@ -32,23 +102,69 @@
        77 STRING6 PIC A(19) VALUE "   TOTAL SAME B KEY".
        77 STRING7 PIC X(84) VALUE SPACES.
 
-       01 WS-NEWKEY.
-           05 WS-BRANCH-CODE PIC 9(3).
-           05 WS-PRODUCT-CODE PIC 9(2).
-           05 WS-QUANTITY PIC 9(2).
+       COPY BRPRDQTY REPLACING BPQ-REC-NAME BY WS-NEWKEY
+                                BPQ-BCODE-NAME BY WS-BRANCH-CODE
+                                BPQ-PCODE-NAME BY WS-PRODUCT-CODE
+                                BPQ-QTY-NAME BY WS-QUANTITY.
        01 WS-EOF PIC A(3).
 
        01 WS-OLDKEY.
            05 WS-TEMP-BCODE PIC 9(3).
            05 WS-TEMP-PCODE PIC 9(2).
-           05 WS-TEMP-QTY PIC 9(2).
+           05 WS-TEMP-QTY PIC 9(4).
        01 WS-TEMP PIC 9(3).
 
-       01 WS-BRANCH-TOTAL PIC 9(3).
-       01 WS-PRODUCT-TOTAL PIC 9(3).
+       01 WS-BRANCH-TOTAL PIC 9(4).
+       01 WS-PRODUCT-TOTAL PIC 9(4).
+
+      * REGION IS DERIVED AS THE HUNDREDS DIGIT OF THE BRANCH CODE, SO
+      * BRANCHES 100-199 ROLL UP TO REGION 1, 200-299 TO REGION 2, ETC.
+      * (SAME SCHEME AS COBOLRD1LOGIC2.)
+       01 WS-REGION-CODE PIC 9(1).
+       01 WS-TEMP-RCODE PIC 9(1).
+       01 WS-REGION-TOTAL PIC 9(5).
+
+       01 WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+       01 WS-LINE-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-PAGE-COUNT PIC 9(3) VALUE ZERO.
+
+      * ANY BRANCH OR PRODUCT ROLLING TOTAL OVER THIS LIMIT GETS A
+      * SEPARATE ALERT LINE ON THE REPORT.
+       01 WS-THRESHOLD-LIMIT PIC 9(4) VALUE 500.
+
+       01 WS-KEYFILE-PATH PIC X(60).
+       01 WS-REPORT-FILE-PATH PIC X(60).
+       01 WS-BRANCH-MASTER-PATH PIC X(60).
+
+       01 WS-BRANCH-TABLE.
+           05 WS-BRANCH-ENTRY OCCURS 100 TIMES.
+               10 WS-BR-CODE PIC 9(3).
+               10 WS-BR-NAME PIC X(20).
+       01 WS-BRANCH-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-BR-IDX PIC 9(3).
+       01 WS-BRMST-EOF PIC A(1) VALUE 'N'.
+       01 WS-BRANCH-OK PIC X(1) VALUE 'N'.
+           88 WS-BRANCH-VALID VALUE 'Y'.
+
+       01 WS-PRODUCT-MASTER-PATH PIC X(60).
+       01 WS-PRODUCT-TABLE.
+           05 WS-PRODUCT-ENTRY OCCURS 100 TIMES.
+               10 WS-PR-CODE PIC 9(2).
+               10 WS-PR-DESC PIC X(20).
+       01 WS-PRODUCT-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-PR-IDX PIC 9(3).
+       01 WS-PRMST-EOF PIC A(1) VALUE 'N'.
+       01 WS-PRODUCT-DESC PIC X(20).
+
+      * STANDARD RETURN-CODE SCHEME -- 0 CLEAN, 4 WARNING (A KEY WAS
+      * FLAGGED FOR AN UNRECOGNIZED BRANCH BUT THE RUN CONTINUED).
+       01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            PERFORM LOAD-BRANCH-MASTER.
+            PERFORM LOAD-PRODUCT-MASTER.
             STRING STRING1,STRING2,STRING3,STRING4,STRING5,STRING6
             DELIMITED BY SIZE INTO STRING7
             END-STRING.
@@ -57,10 +173,10 @@
             PERFORM OPEN-PARA.
             PERFORM READ-PARA.
             PERFORM CLOSE-PARA.
-            STOP RUN.
 
        OPEN-PARA.
             OPEN INPUT KEYFILE.
+            OPEN OUTPUT REPORT-FILE.
 
        READ-PARA.
             READ KEYFILE INTO WS-NEWKEY
@@ -68,21 +184,23 @@
                NOT AT END
       *             DISPLAY WS-NEWKEY
 
+                   COMPUTE WS-REGION-CODE = WS-BRANCH-CODE / 100
+                   PERFORM VALIDATE-BRANCH-CODE
+
                    IF WS-BRANCH-CODE = 0 AND WS-PRODUCT-CODE = 0 THEN
+                       PERFORM FINAL-FLUSH-PARA
                        GO TO CLOSE-PARA
+                   ELSE IF NOT WS-BRANCH-VALID THEN
+                       PERFORM WRITE-INVALID-BRANCH-ALERT
+                       PERFORM READ-PARA
                    ELSE IF WS-TEMP-BCODE = ZEROS AND
                        WS-TEMP-PCODE = ZEROS THEN
 
                        ADD WS-QUANTITY TO WS-PRODUCT-TOTAL
                        ADD WS-QUANTITY TO WS-BRANCH-TOTAL
-                       DISPLAY
-                       WS-BRANCH-CODE"         "
-                       WS-PRODUCT-CODE"           "
-                       WS-TEMP-BCODE"        "
-                       WS-TEMP-PCODE"           "
-                       WS-PRODUCT-TOTAL"                 "
-                       WS-BRANCH-TOTAL
+                       MOVE WS-REGION-CODE TO WS-TEMP-RCODE
                        MOVE WS-NEWKEY TO WS-OLDKEY
+                       PERFORM WRITE-BRANCH-LINE
 
                        PERFORM READ-PARA
 
@@ -99,20 +217,13 @@
                        WS-PRODUCT-CODE NOT= WS-TEMP-PCODE THEN
                        PERFORM BIG-KEY-BROKEN-PARA THRU
                        SMALL-KEY-BROKEN-PARA
-                       PERFORM READ-PARA
 
 
                    ELSE
                        ADD WS-QUANTITY TO WS-BRANCH-TOTAL
                        ADD WS-QUANTITY TO WS-PRODUCT-TOTAL
 
-                       DISPLAY
-                       WS-BRANCH-CODE"         "
-                       WS-PRODUCT-CODE"           "
-                       WS-TEMP-BCODE"        "
-                       WS-TEMP-PCODE"           "
-                       WS-PRODUCT-TOTAL"                 "
-                       WS-BRANCH-TOTAL
+                       PERFORM WRITE-BRANCH-LINE
                        MOVE WS-NEWKEY TO WS-OLDKEY
 
                        PERFORM READ-PARA
@@ -121,6 +232,12 @@
             END-READ.
 
        BIG-KEY-BROKEN-PARA.
+            ADD WS-BRANCH-TOTAL TO WS-REGION-TOTAL
+            IF WS-REGION-CODE NOT= WS-TEMP-RCODE THEN
+                PERFORM WRITE-REGION-LINE
+                MOVE ZERO TO WS-REGION-TOTAL
+                MOVE WS-REGION-CODE TO WS-TEMP-RCODE
+            END-IF
             MOVE 000 TO WS-BRANCH-TOTAL.
 
        SMALL-KEY-BROKEN-PARA.
@@ -128,19 +245,215 @@
             ADD WS-QUANTITY TO WS-BRANCH-TOTAL
             ADD WS-QUANTITY TO WS-PRODUCT-TOTAL
 
+            MOVE WS-NEWKEY TO WS-OLDKEY
+            PERFORM WRITE-BRANCH-LINE
+
+            PERFORM READ-PARA
+            .
+
+       WRITE-BRANCH-LINE.
+            PERFORM FIND-PRODUCT-DESC
             DISPLAY
             WS-BRANCH-CODE"         "
             WS-PRODUCT-CODE"           "
             WS-TEMP-BCODE"        "
-            WS-TEMP-PCODE"           "
+            WS-TEMP-PCODE"  "
+            WS-PRODUCT-DESC"           "
             WS-PRODUCT-TOTAL"                 "
             WS-BRANCH-TOTAL
-            MOVE WS-NEWKEY TO WS-OLDKEY
+            PERFORM CHECK-PAGE-BREAK
+            MOVE SPACES TO REPORT-LINE
+            STRING WS-TEMP-BCODE DELIMITED BY SIZE
+                '   ' DELIMITED BY SIZE
+                WS-TEMP-PCODE DELIMITED BY SIZE
+                '  ' DELIMITED BY SIZE
+                WS-PRODUCT-DESC DELIMITED BY SIZE
+                '   PRODUCT TOTAL ' DELIMITED BY SIZE
+                WS-PRODUCT-TOTAL DELIMITED BY SIZE
+                '   BRANCH TOTAL ' DELIMITED BY SIZE
+                WS-BRANCH-TOTAL DELIMITED BY SIZE
+                INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            IF WS-BRANCH-TOTAL > WS-THRESHOLD-LIMIT OR
+                WS-PRODUCT-TOTAL > WS-THRESHOLD-LIMIT
+                PERFORM WRITE-THRESHOLD-ALERT
+            END-IF.
 
-            PERFORM READ-PARA
-            .
+       WRITE-INVALID-BRANCH-ALERT.
+            DISPLAY
+            '*** UNRECOGNIZED BRANCH CODE *** BRANCH '
+            WS-BRANCH-CODE' PRODUCT '
+            WS-PRODUCT-CODE
+            PERFORM CHECK-PAGE-BREAK
+            MOVE SPACES TO REPORT-LINE
+            STRING '*** UNRECOGNIZED BRANCH CODE *** BRANCH '
+                DELIMITED BY SIZE
+                WS-BRANCH-CODE DELIMITED BY SIZE
+                ' PRODUCT ' DELIMITED BY SIZE
+                WS-PRODUCT-CODE DELIMITED BY SIZE
+                INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            IF WS-RETURN-CODE < 4
+                MOVE 4 TO WS-RETURN-CODE
+            END-IF.
+
+       WRITE-THRESHOLD-ALERT.
+            DISPLAY
+            '*** THRESHOLD ALERT *** BRANCH '
+            WS-TEMP-BCODE' PRODUCT '
+            WS-TEMP-PCODE' PRODUCT TOTAL '
+            WS-PRODUCT-TOTAL' BRANCH TOTAL '
+            WS-BRANCH-TOTAL
+            PERFORM CHECK-PAGE-BREAK
+            MOVE SPACES TO REPORT-LINE
+            STRING '*** THRESHOLD ALERT *** BRANCH '
+                DELIMITED BY SIZE
+                WS-TEMP-BCODE DELIMITED BY SIZE
+                ' PRODUCT ' DELIMITED BY SIZE
+                WS-TEMP-PCODE DELIMITED BY SIZE
+                ' PRODUCT TOTAL ' DELIMITED BY SIZE
+                WS-PRODUCT-TOTAL DELIMITED BY SIZE
+                ' BRANCH TOTAL ' DELIMITED BY SIZE
+                WS-BRANCH-TOTAL DELIMITED BY SIZE
+                INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       WRITE-REGION-LINE.
+            DISPLAY
+            '    REGION '
+            WS-TEMP-RCODE'    TOTAL '
+            WS-REGION-TOTAL
+            PERFORM CHECK-PAGE-BREAK
+            MOVE SPACES TO REPORT-LINE
+            STRING '    REGION ' DELIMITED BY SIZE
+                WS-TEMP-RCODE DELIMITED BY SIZE
+                '    TOTAL ' DELIMITED BY SIZE
+                WS-REGION-TOTAL DELIMITED BY SIZE
+                INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       FINAL-FLUSH-PARA.
+            IF WS-TEMP-BCODE = ZEROS AND WS-TEMP-PCODE = ZEROS THEN
+                CONTINUE
+            ELSE
+                ADD WS-BRANCH-TOTAL TO WS-REGION-TOTAL
+                PERFORM WRITE-REGION-LINE
+            END-IF.
+
+       CHECK-PAGE-BREAK.
+            IF WS-PAGE-COUNT = ZERO OR
+                WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM WRITE-HEADINGS
+            END-IF
+            ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-HEADINGS.
+            ADD 1 TO WS-PAGE-COUNT
+            MOVE SPACES TO REPORT-LINE
+            STRING 'PAGE ' DELIMITED BY SIZE
+                WS-PAGE-COUNT DELIMITED BY SIZE
+                INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            STRING 'BRANCH PRODUCT   PRODUCT TOTAL   BRANCH TOTAL'
+                DELIMITED BY SIZE
+                INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            MOVE ZERO TO WS-LINE-COUNT.
 
        CLOSE-PARA.
             CLOSE KEYFILE.
+            CLOSE REPORT-FILE.
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            STOP RUN.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\Transaction.txt'
+                TO WS-KEYFILE-PATH
+            ACCEPT WS-KEYFILE-PATH FROM ENVIRONMENT 'KEYFILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\KeyExpiredReport.txt'
+                TO WS-REPORT-FILE-PATH
+            ACCEPT WS-REPORT-FILE-PATH
+                FROM ENVIRONMENT 'KEY_EXPIRED_REPORT'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\BranchMaster.txt'
+                TO WS-BRANCH-MASTER-PATH
+            ACCEPT WS-BRANCH-MASTER-PATH
+                FROM ENVIRONMENT 'BRANCH_MASTER'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\ProductMaster.txt'
+                TO WS-PRODUCT-MASTER-PATH
+            ACCEPT WS-PRODUCT-MASTER-PATH
+                FROM ENVIRONMENT 'PRODUCT_MASTER'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       LOAD-PRODUCT-MASTER.
+            MOVE ZERO TO WS-PRODUCT-COUNT.
+            MOVE 'N' TO WS-PRMST-EOF.
+            OPEN INPUT PRODUCT-MASTER.
+            PERFORM UNTIL WS-PRMST-EOF = 'Y' OR WS-PRODUCT-COUNT = 100
+                READ PRODUCT-MASTER INTO PRODUCT-MASTER-REC
+                    AT END MOVE 'Y' TO WS-PRMST-EOF
+                    NOT AT END
+                        ADD 1 TO WS-PRODUCT-COUNT
+                        MOVE PM-PRODUCT-CODE
+                            TO WS-PR-CODE(WS-PRODUCT-COUNT)
+                        MOVE PM-PRODUCT-DESC
+                            TO WS-PR-DESC(WS-PRODUCT-COUNT)
+                END-READ
+            END-PERFORM.
+            CLOSE PRODUCT-MASTER.
+
+       FIND-PRODUCT-DESC.
+            MOVE SPACES TO WS-PRODUCT-DESC.
+            PERFORM VARYING WS-PR-IDX FROM 1 BY 1
+                UNTIL WS-PR-IDX > WS-PRODUCT-COUNT
+                IF WS-PR-CODE(WS-PR-IDX) = WS-TEMP-PCODE
+                    MOVE WS-PR-DESC(WS-PR-IDX) TO WS-PRODUCT-DESC
+                    MOVE WS-PRODUCT-COUNT TO WS-PR-IDX
+                END-IF
+            END-PERFORM.
+
+       LOAD-BRANCH-MASTER.
+            MOVE ZERO TO WS-BRANCH-COUNT.
+            MOVE 'N' TO WS-BRMST-EOF.
+            OPEN INPUT BRANCH-MASTER.
+            PERFORM UNTIL WS-BRMST-EOF = 'Y' OR WS-BRANCH-COUNT = 100
+                READ BRANCH-MASTER INTO BRANCH-MASTER-REC
+                    AT END MOVE 'Y' TO WS-BRMST-EOF
+                    NOT AT END
+                        ADD 1 TO WS-BRANCH-COUNT
+                        MOVE BM-BRANCH-CODE
+                            TO WS-BR-CODE(WS-BRANCH-COUNT)
+                        MOVE BM-BRANCH-NAME
+                            TO WS-BR-NAME(WS-BRANCH-COUNT)
+                END-READ
+            END-PERFORM.
+            CLOSE BRANCH-MASTER.
+
+       VALIDATE-BRANCH-CODE.
+            MOVE 'N' TO WS-BRANCH-OK.
+            PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+                IF WS-BR-CODE(WS-BR-IDX) = WS-BRANCH-CODE
+                    MOVE 'Y' TO WS-BRANCH-OK
+                    MOVE WS-BRANCH-COUNT TO WS-BR-IDX
+                END-IF
+            END-PERFORM.
 
        END PROGRAM KeyExpiredProcess.
