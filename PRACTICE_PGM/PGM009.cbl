@@ -1,70 +1,198 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 15/11/2022
-      * Purpose: TRAINING PGM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UPDATERELATIVEFILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT UPDATE-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\RELATIVEFILE.txt'
-            ORGANISATION IS RELATIVE
-            ACCESS MODE IS RANDOM
-            RELATIVE KEY IS REL-POSITION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD UPDATE-FILE.
-       01 FILE-REC.
-           05 EMP-NO PIC 9(5).
-           05 EMP-NAME PIC X(10).
-           05 EMP-SAL PIC 9(6).
-
-       WORKING-STORAGE SECTION.
-       01 WS-FILE-REC.
-           05 WS-EMP-NO PIC 9(5).
-           05 WS-EMP-NAME PIC X(10).
-           05 WS-EMP-SAL PIC 9(6).
-       01 OPTION PIC A(1) VALUE 'Y'.
-       01 REL-POSITION PIC 9(1).
-       01 I PIC 9(1) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM OPEN-FILE.
-            PERFORM PROCESS-PARA.
-            PERFORM CLOSE-FILE.
-            STOP RUN.
-
-       OPEN-FILE.
-            OPEN I-O UPDATE-FILE.
-
-       PROCESS-PARA.
-            DISPLAY "ENTER THE RELATIVE POSITION"
-            ACCEPT I
-            MOVE I TO REL-POSITION
-            READ UPDATE-FILE RECORD
-               INVALID KEY DISPLAY "RECORD NOT FOUND"
-               NOT INVALID KEY
-                   DISPLAY "********OLD DATA*********"
-                   DISPLAY FILE-REC
-                   DISPLAY "*************************"
-                   DISPLAY "ENTER EMP NO"
-                   ACCEPT WS-EMP-NO
-                   DISPLAY "ENTER NEW NAME"
-                   ACCEPT WS-EMP-NAME
-                   DISPLAY "ENTER NEW SALARY"
-                   ACCEPT WS-EMP-SAL
-                   MOVE WS-FILE-REC TO FILE-REC
-                   REWRITE FILE-REC
-                   DISPLAY "UPDATE SUCCESS"
-            END-READ
-            .
-       CLOSE-FILE.
-            CLOSE UPDATE-FILE.
-
-       END PROGRAM UPDATERELATIVEFILE.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 15/11/2022
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL EMP-NO entry now defaults to the record's current
+      *                value and is only changed if the operator types
+      *                a new one, instead of always being overwritten.
+      * 08/08/2026 SWL The relative position is now checked against the
+      *                file's current extent (the counter PGM007 keeps
+      *                in RelativePosCounter.txt) before the READ is
+      *                attempted, instead of relying on INVALID KEY
+      *                alone.
+      * 08/08/2026 SWL FILE-REC and WS-FILE-REC now come from the shared
+      *                EMPREC copybook instead of locally re-declared
+      *                layouts; EMP-SAL/WS-EMP-SAL move from PIC 9(6) to
+      *                the copybook's PIC X(6), matching the indexed
+      *                file set.
+      * 08/08/2026 SWL Each update is now logged to the common
+      *                AuditTrail.txt (user, timestamp, before/after
+      *                values) via the shared AUDITREC copybook.
+      * 08/08/2026 SWL Every SELECT now ASSIGNs to a working-storage path
+      *                set from a RELATIVE_FILE / RELATIVE_POS_COUNTER /
+      *                AUDIT_FILE environment variable, defaulting to
+      *                the old D:\cOBOLTRAINING path when the variable
+      *                isn't set, instead of a path compiled into the
+      *                SELECT.
+      * 08/08/2026 SWL Now sets RETURN-CODE before STOP RUN: 0 if the
+      *                position was in range and the record was found
+      *                and updated, 4 if the position was out of range
+      *                or the record wasn't found, so the job scheduler
+      *                can tell success from a data problem without
+      *                reading the console log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATERELATIVEFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT UPDATE-FILE ASSIGN TO DYNAMIC WS-UPDATE-FILE-PATH
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS RANDOM
+            RELATIVE KEY IS REL-POSITION.
+            SELECT POSITION-FILE ASSIGN TO DYNAMIC WS-POSITION-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-POS-STATUS.
+            SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UPDATE-FILE.
+           COPY EMPREC REPLACING EMR-REC-NAME BY FILE-REC
+                                  EMR-NO-NAME BY EMP-NO
+                                  EMR-NAME-NAME BY EMP-NAME
+                                  EMR-SAL-NAME BY EMP-SAL.
+
+       FD POSITION-FILE.
+       01 POSITION-REC PIC 9(3).
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPREC REPLACING EMR-REC-NAME BY WS-FILE-REC
+                                  EMR-NO-NAME BY WS-EMP-NO
+                                  EMR-NAME-NAME BY WS-EMP-NAME
+                                  EMR-SAL-NAME BY WS-EMP-SAL.
+       01 WS-EMP-NO-IN PIC X(5).
+       01 WS-USER-ID PIC X(10).
+       01 WS-BEFORE-NAME PIC X(10).
+       01 WS-BEFORE-SAL PIC X(6).
+       01 OPTION PIC A(1) VALUE 'Y'.
+       01 REL-POSITION PIC 9(3).
+       01 I PIC 9(3) VALUE ZERO.
+       01 WS-POS-STATUS PIC X(2).
+       01 WS-MAX-POSITION PIC 9(3) VALUE ZERO.
+       01 WS-POSITION-OK PIC X(1) VALUE 'Y'.
+           88 WS-POSITION-VALID VALUE 'Y'.
+       01 WS-UPDATE-FILE-PATH PIC X(60).
+       01 WS-POSITION-FILE-PATH PIC X(60).
+       01 WS-AUDIT-FILE-PATH PIC X(60).
+
+      * STANDARD RETURN-CODE SCHEME -- 0 CLEAN, 4 WARNING (POSITION OUT
+      * OF RANGE OR RECORD NOT FOUND).
+       01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            DISPLAY "ENTER USER ID"
+            ACCEPT WS-USER-ID
+            PERFORM OPEN-FILE.
+            PERFORM PROCESS-PARA.
+            PERFORM CLOSE-FILE.
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            GOBACK.
+
+       OPEN-FILE.
+            OPEN I-O UPDATE-FILE.
+            OPEN EXTEND AUDIT-FILE.
+
+       READ-MAX-POSITION.
+            MOVE ZERO TO WS-MAX-POSITION.
+            OPEN INPUT POSITION-FILE.
+            IF WS-POS-STATUS = '00'
+                READ POSITION-FILE INTO WS-MAX-POSITION
+                    AT END CONTINUE
+                END-READ
+                CLOSE POSITION-FILE
+            END-IF.
+
+       VALIDATE-POSITION.
+            PERFORM READ-MAX-POSITION.
+            IF I < 1 OR I > WS-MAX-POSITION
+                DISPLAY "POSITION OUT OF RANGE - VALID 1 TO "
+                    WS-MAX-POSITION
+                MOVE 'N' TO WS-POSITION-OK
+                MOVE 4 TO WS-RETURN-CODE
+            ELSE
+                MOVE 'Y' TO WS-POSITION-OK
+            END-IF.
+
+       PROCESS-PARA.
+            DISPLAY "ENTER THE RELATIVE POSITION"
+            ACCEPT I
+            PERFORM VALIDATE-POSITION
+            IF WS-POSITION-VALID
+                MOVE I TO REL-POSITION
+                READ UPDATE-FILE RECORD
+                   INVALID KEY
+                       DISPLAY "RECORD NOT FOUND"
+                       MOVE 4 TO WS-RETURN-CODE
+                   NOT INVALID KEY
+                       DISPLAY "********OLD DATA*********"
+                       DISPLAY FILE-REC
+                       DISPLAY "*************************"
+                       MOVE EMP-NO TO WS-EMP-NO
+                       MOVE EMP-NAME TO WS-BEFORE-NAME
+                       MOVE EMP-SAL TO WS-BEFORE-SAL
+                       DISPLAY "ENTER EMP NO (BLANK KEEPS CURRENT)"
+                       ACCEPT WS-EMP-NO-IN
+                       IF WS-EMP-NO-IN NOT = SPACES
+                           MOVE WS-EMP-NO-IN TO WS-EMP-NO
+                       END-IF
+                       DISPLAY "ENTER NEW NAME"
+                       ACCEPT WS-EMP-NAME
+                       DISPLAY "ENTER NEW SALARY"
+                       ACCEPT WS-EMP-SAL
+                       MOVE WS-FILE-REC TO FILE-REC
+                       REWRITE FILE-REC
+                       PERFORM LOG-AUDIT-PARA
+                       DISPLAY "UPDATE SUCCESS"
+                END-READ
+            END-IF.
+
+       LOG-AUDIT-PARA.
+            ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUD-TIME FROM TIME.
+            MOVE WS-USER-ID TO AUD-USER-ID.
+            MOVE "UPDATERELATIVE" TO AUD-PROGRAM.
+            MOVE "UPDATE" TO AUD-ACTION.
+            MOVE WS-EMP-NO TO AUD-EMP-NO.
+            MOVE WS-BEFORE-NAME TO AUD-BEFORE-NAME.
+            MOVE WS-BEFORE-SAL TO AUD-BEFORE-SAL.
+            MOVE WS-EMP-NAME TO AUD-AFTER-NAME.
+            MOVE WS-EMP-SAL TO AUD-AFTER-SAL.
+            WRITE AUD-REC.
+
+       CLOSE-FILE.
+            CLOSE UPDATE-FILE.
+            CLOSE AUDIT-FILE.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\RELATIVEFILE.txt'
+                TO WS-UPDATE-FILE-PATH
+            ACCEPT WS-UPDATE-FILE-PATH FROM ENVIRONMENT 'RELATIVE_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\RelativePosCounter.txt'
+                TO WS-POSITION-FILE-PATH
+            ACCEPT WS-POSITION-FILE-PATH
+                FROM ENVIRONMENT 'RELATIVE_POS_COUNTER'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\AuditTrail.txt'
+                TO WS-AUDIT-FILE-PATH
+            ACCEPT WS-AUDIT-FILE-PATH FROM ENVIRONMENT 'AUDIT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       END PROGRAM UPDATERELATIVEFILE.
