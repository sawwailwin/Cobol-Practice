@@ -1,85 +1,193 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 11/11/2022
-      * Purpose: TRAINING PGM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPLOYEEREPORT.
-      *FILE READ, CALCULATE AND WRITE DAILY INCOME OF EMPLOYEE
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT EMPLOYEE-DATA ASSIGN TO
-            'D:\cOBOLTRAINING\EMPLOYEEDATA.txt'
-            ORGANISATION IS LINE SEQUENTIAL
-            ACCESS MODE IS SEQUENTIAL.
-
-            SELECT PAYROLL-DATA ASSIGN TO
-            'D:\cOBOLTRAINING\EMPPAYROLL.txt'
-            ORGANISATION IS LINE  SEQUENTIAL
-            ACCESS MODE IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLOYEE-DATA.
-       01 EMP-DATA.
-           05 NAME PIC X(20).
-           05 W-HOUR PIC 9(2).
-           05 P-RATE PIC 9(4).
-
-       FD PAYROLL-DATA.
-       01 PAY-DATA.
-           05 EMP-NAME PIC X(20).
-           05 WORK-HOUR PIC 9(2).
-           05 PAY-RATE PIC 9(4).
-           05 SALARY PIC 9(6).
-
-       WORKING-STORAGE SECTION.
-       01 WS-EMP-DATA.
-           05 WS-NAME PIC X(20).
-           05 WS-W-HOUR PIC 9(2).
-           05 WS-P-RATE PIC 9(4).
-       01 WS-EOF PIC A(1).
-
-       77 WS-SALARY PIC 9(6).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM OPEN-FILE.
-            PERFORM READ-FILE.
-            PERFORM CALCULATE-PARA.
-            PERFORM CLOSE-FILE.
-            STOP RUN.
-
-       OPEN-FILE.
-            OPEN INPUT EMPLOYEE-DATA
-                   OUTPUT PAYROLL-DATA.
-
-       READ-FILE.
-            READ EMPLOYEE-DATA INTO WS-EMP-DATA
-               AT END
-                   MOVE 'Y' TO WS-EOF
-                   GO TO CLOSE-FILE
-               NOT AT END
-                   DISPLAY "NAME : "WS-NAME
-                   DISPLAY "WORKING HOUR : "WS-W-HOUR
-                   DISPLAY  "HOURLY RATE : "WS-P-RATE
-            END-READ.
-
-       CALCULATE-PARA.
-            COMPUTE WS-SALARY = WS-W-HOUR * WS-P-RATE.
-            MOVE WS-EMP-DATA TO PAY-DATA
-            MOVE WS-SALARY TO SALARY.
-
-            DISPLAY "GOT SALARY : "SALARY
-            DISPLAY "**************************************************"
-            WRITE PAY-DATA
-            END-WRITE.
-            PERFORM READ-FILE THRU CALCULATE-PARA UNTIL WS-EOF = 'Y'.
-
-       CLOSE-FILE.
-            CLOSE EMPLOYEE-DATA PAYROLL-DATA.
-
-       END PROGRAM EMPLOYEEREPORT.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 11/11/2022
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL CALCULATE-PARA now pays 1.5x on hours worked
+      *                over 40 instead of a flat WS-W-HOUR * WS-P-RATE,
+      *                and the rate fields (P-RATE/PAY-RATE/WS-P-RATE)
+      *                carry two decimal places through the whole
+      *                calculation instead of truncating to a whole
+      *                number; EMPLOYEEDATA.txt now supplies the rate as
+      *                hundredths (6 digits) rather than 4.
+      * 08/08/2026 SWL PAY-DATA now also carries WITHHOLDING and
+      *                NET-SALARY, computed from a flat tax rate, so
+      *                EMPPAYROLL.txt is pay-ready without a separate
+      *                manual tax pass.
+      * 08/08/2026 SWL A trailing control-total summary (employee
+      *                count, total hours, total salary, and average
+      *                salary) is now written to PayrollSummary.txt at
+      *                the end of the run instead of requiring a
+      *                separate re-read of EMPPAYROLL.txt to total it.
+      * 08/08/2026 SWL Every SELECT now ASSIGNs to a working-storage path
+      *                set from an EMPLOYEE_FILE / PAYROLL_FILE /
+      *                PAYROLL_SUMMARY environment variable, defaulting
+      *                to the old D:\cOBOLTRAINING path when the
+      *                variable isn't set, instead of a path compiled
+      *                into the SELECT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEEREPORT.
+      *FILE READ, CALCULATE AND WRITE DAILY INCOME OF EMPLOYEE
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EMPLOYEE-DATA ASSIGN TO DYNAMIC WS-EMPLOYEE-DATA-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
+            SELECT PAYROLL-DATA ASSIGN TO DYNAMIC WS-PAYROLL-DATA-PATH
+            ORGANIZATION IS LINE  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
+            SELECT PAYROLL-SUMMARY-FILE ASSIGN TO DYNAMIC
+            WS-PAYROLL-SUMMARY-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-DATA.
+       01 EMP-DATA.
+           05 NAME PIC X(20).
+           05 W-HOUR PIC 9(2).
+           05 P-RATE PIC 9(4)V99.
+
+       FD PAYROLL-DATA.
+       01 PAY-DATA.
+           05 EMP-NAME PIC X(20).
+           05 WORK-HOUR PIC 9(2).
+           05 PAY-RATE PIC 9(4)V99.
+           05 SALARY PIC 9(7)V99.
+           05 WITHHOLDING PIC 9(6)V99.
+           05 NET-SALARY PIC 9(7)V99.
+
+       FD PAYROLL-SUMMARY-FILE.
+       01 SUMMARY-REC.
+           05 SUM-EMP-COUNT PIC 9(5).
+           05 SUM-TOTAL-HOURS PIC 9(7).
+           05 SUM-TOTAL-SALARY PIC 9(8)V99.
+           05 SUM-AVG-SALARY PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-DATA.
+           05 WS-NAME PIC X(20).
+           05 WS-W-HOUR PIC 9(2).
+           05 WS-P-RATE PIC 9(4)V99.
+       01 WS-EOF PIC A(1).
+
+       77 WS-SALARY PIC 9(7)V99.
+       77 WS-REG-HOURS PIC 9(2).
+       77 WS-OT-HOURS PIC 9(2).
+       77 WS-OT-MULTIPLIER PIC 9V99 VALUE 1.50.
+       77 WS-TAX-RATE PIC V99 VALUE .20.
+       77 WS-WITHHOLDING PIC 9(6)V99.
+       77 WS-NET-SALARY PIC 9(7)V99.
+
+       77 WS-EMP-COUNT PIC 9(5) VALUE ZERO.
+       77 WS-TOTAL-HOURS PIC 9(7) VALUE ZERO.
+       77 WS-TOTAL-SALARY PIC 9(8)V99 VALUE ZERO.
+       77 WS-AVG-SALARY PIC 9(7)V99 VALUE ZERO.
+
+       01 WS-EMPLOYEE-DATA-PATH PIC X(60).
+       01 WS-PAYROLL-DATA-PATH PIC X(60).
+       01 WS-PAYROLL-SUMMARY-PATH PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            PERFORM OPEN-FILE.
+            PERFORM READ-FILE.
+            PERFORM CALCULATE-PARA.
+            PERFORM CLOSE-FILE.
+            STOP RUN.
+
+       OPEN-FILE.
+            OPEN INPUT EMPLOYEE-DATA
+                   OUTPUT PAYROLL-DATA.
+
+       READ-FILE.
+            READ EMPLOYEE-DATA INTO WS-EMP-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF
+                   GO TO CLOSE-FILE
+               NOT AT END
+                   DISPLAY "NAME : "WS-NAME
+                   DISPLAY "WORKING HOUR : "WS-W-HOUR
+                   DISPLAY  "HOURLY RATE : "WS-P-RATE
+            END-READ.
+
+       CALCULATE-PARA.
+            IF WS-W-HOUR > 40
+                MOVE 40 TO WS-REG-HOURS
+                COMPUTE WS-OT-HOURS = WS-W-HOUR - 40
+                COMPUTE WS-SALARY =
+                    (WS-REG-HOURS * WS-P-RATE) +
+                    (WS-OT-HOURS * WS-P-RATE * WS-OT-MULTIPLIER)
+            ELSE
+                COMPUTE WS-SALARY = WS-W-HOUR * WS-P-RATE
+            END-IF.
+            COMPUTE WS-WITHHOLDING = WS-SALARY * WS-TAX-RATE.
+            COMPUTE WS-NET-SALARY = WS-SALARY - WS-WITHHOLDING.
+
+            MOVE WS-EMP-DATA TO PAY-DATA
+            MOVE WS-SALARY TO SALARY
+            MOVE WS-WITHHOLDING TO WITHHOLDING
+            MOVE WS-NET-SALARY TO NET-SALARY.
+
+            ADD 1 TO WS-EMP-COUNT.
+            ADD WS-W-HOUR TO WS-TOTAL-HOURS.
+            ADD WS-SALARY TO WS-TOTAL-SALARY.
+
+            DISPLAY "GOT SALARY : "SALARY
+            DISPLAY "NET SALARY : "NET-SALARY
+            DISPLAY "**************************************************"
+            WRITE PAY-DATA
+            END-WRITE.
+            PERFORM READ-FILE THRU CALCULATE-PARA UNTIL WS-EOF = 'Y'.
+
+       CLOSE-FILE.
+            CLOSE EMPLOYEE-DATA PAYROLL-DATA.
+            PERFORM WRITE-SUMMARY-PARA.
+            STOP RUN.
+
+       WRITE-SUMMARY-PARA.
+            IF WS-EMP-COUNT > ZERO
+                COMPUTE WS-AVG-SALARY = WS-TOTAL-SALARY / WS-EMP-COUNT
+            ELSE
+                MOVE ZERO TO WS-AVG-SALARY
+            END-IF
+            MOVE WS-EMP-COUNT TO SUM-EMP-COUNT
+            MOVE WS-TOTAL-HOURS TO SUM-TOTAL-HOURS
+            MOVE WS-TOTAL-SALARY TO SUM-TOTAL-SALARY
+            MOVE WS-AVG-SALARY TO SUM-AVG-SALARY
+            OPEN OUTPUT PAYROLL-SUMMARY-FILE
+            WRITE SUMMARY-REC
+            CLOSE PAYROLL-SUMMARY-FILE.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\EMPLOYEEDATA.txt'
+                TO WS-EMPLOYEE-DATA-PATH
+            ACCEPT WS-EMPLOYEE-DATA-PATH
+                FROM ENVIRONMENT 'EMPLOYEE_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\EMPPAYROLL.txt'
+                TO WS-PAYROLL-DATA-PATH
+            ACCEPT WS-PAYROLL-DATA-PATH FROM ENVIRONMENT 'PAYROLL_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\PayrollSummary.txt'
+                TO WS-PAYROLL-SUMMARY-PATH
+            ACCEPT WS-PAYROLL-SUMMARY-PATH
+                FROM ENVIRONMENT 'PAYROLL_SUMMARY'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       END PROGRAM EMPLOYEEREPORT.
