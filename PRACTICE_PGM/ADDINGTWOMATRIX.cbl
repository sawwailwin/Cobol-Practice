@@ -1,66 +1,135 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 28/11/2022
-      * Purpose: TRAINING PGM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADDINGTWOMATRIX.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 MATRIX-A.
-           05 A OCCURS 2 TIMES.
-            06 A1 PIC 9(2) VALUE ZERO OCCURS 2 TIMES.
-
-       01 MATRIX-B.
-           05 B OCCURS 2 TIMES.
-            06 B1 PIC 9(2) VALUE ZERO OCCURS 2 TIMES.
-
-       01 MATRIX-C.
-           05 C OCCURS 2 TIMES.
-            06 C1 PIC 9(3) OCCURS 2 TIMES.
-
-       01 I PIC 9(1) VALUE ZERO.
-       01 J PIC 9(1) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM READ-MATRIXA.
-            PERFORM READ-MATRIXB.
-            PERFORM ADD-PARA.
-            DISPLAY "TWO MATRIX SUM RESULT..."
-            PERFORM DISPLAY-PARA.
-            STOP RUN.
-
-       READ-MATRIXA.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
-                   DISPLAY "READ FOR MATRIX A INDEX " I ","J
-                   ACCEPT A1(I,J)
-               END-PERFORM
-            END-PERFORM.
-
-       READ-MATRIXB.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
-                   DISPLAY "READ FOR MATRIX B INDEX " I ","J
-                   ACCEPT B1(I,J)
-               END-PERFORM
-            END-PERFORM.
-
-       ADD-PARA.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
-                   COMPUTE C1(I,J) = A1(I,J) * B1(I,J)
-               END-PERFORM
-            END-PERFORM.
-
-       DISPLAY-PARA.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
-                   DISPLAY C1(I,J)
-               END-PERFORM
-            END-PERFORM.
-       END PROGRAM ADDINGTWOMATRIX.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 28/11/2022
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Matrix dimension is now read from the input file
+      *                instead of being baked into the PERFORM limits;
+      *                tables are sized to a 10x10 maximum and the
+      *                PERFORM loops run to WS-DIM instead of a literal.
+      * 08/08/2026 SWL READ-MATRIXA/READ-MATRIXB now read both matrices
+      *                from MATRIX-INPUT instead of prompting with
+      *                DISPLAY/ACCEPT, so the program can run unattended
+      *                in batch. The dimension that used to be entered
+      *                interactively is now the input file's first
+      *                record instead.
+      * 08/08/2026 SWL Added a real elementwise-addition mode, selected
+      *                by a mode code on the input file's first record
+      *                ('A' = add, 'M' = multiply, the original
+      *                behaviour and still the default), so ADD-PARA
+      *                can do what DISPLAY-PARA's banner claims.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDINGTWOMATRIX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-INPUT ASSIGN TO
+           'D:\cOBOLTRAINING\MatrixInput.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATRIX-INPUT.
+       01 MATRIX-INPUT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DIM-LINE REDEFINES MATRIX-INPUT-REC.
+           05 DL-DIM PIC 9(2).
+           05 DL-MODE PIC X(1).
+           05 FILLER PIC X(77).
+
+       01 VALUE-LINE REDEFINES MATRIX-INPUT-REC.
+           05 VL-VALUE PIC 9(3).
+           05 FILLER PIC X(77).
+
+       77 MAX-DIM PIC 9(2) VALUE 10.
+       01 WS-DIM PIC 9(2) VALUE ZERO.
+       01 WS-MODE PIC X(1) VALUE 'M'.
+           88 WS-MODE-ADD VALUE 'A'.
+           88 WS-MODE-MULTIPLY VALUE 'M'.
+       01 WS-EOF PIC A(1) VALUE 'N'.
+
+       01 MATRIX-A.
+           05 A OCCURS 10 TIMES.
+            06 A1 PIC 9(3) VALUE ZERO OCCURS 10 TIMES.
+
+       01 MATRIX-B.
+           05 B OCCURS 10 TIMES.
+            06 B1 PIC 9(3) VALUE ZERO OCCURS 10 TIMES.
+
+       01 MATRIX-C.
+           05 C OCCURS 10 TIMES.
+            06 C1 PIC 9(6) OCCURS 10 TIMES.
+
+       01 I PIC 9(2) VALUE ZERO.
+       01 J PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT MATRIX-INPUT.
+            PERFORM READ-DIMENSIONS.
+            PERFORM READ-MATRIXA.
+            PERFORM READ-MATRIXB.
+            CLOSE MATRIX-INPUT.
+            PERFORM ADD-PARA.
+            IF WS-MODE-ADD
+                DISPLAY "TWO MATRIX SUM RESULT..."
+            ELSE
+                DISPLAY "TWO MATRIX MULTIPLY RESULT..."
+            END-IF
+            PERFORM DISPLAY-PARA.
+            STOP RUN.
+
+       READ-DIMENSIONS.
+            READ MATRIX-INPUT INTO DIM-LINE
+                AT END MOVE 'Y' TO WS-EOF
+            END-READ.
+            MOVE DL-DIM TO WS-DIM.
+            MOVE DL-MODE TO WS-MODE.
+            IF WS-DIM > MAX-DIM THEN
+                DISPLAY "MATRIX DIMENSION EXCEEDS MAXIMUM OF 10"
+                STOP RUN
+            END-IF.
+
+       READ-MATRIXA.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-DIM
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-DIM
+                   READ MATRIX-INPUT INTO VALUE-LINE
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+                   MOVE VL-VALUE TO A1(I,J)
+               END-PERFORM
+            END-PERFORM.
+
+       READ-MATRIXB.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-DIM
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-DIM
+                   READ MATRIX-INPUT INTO VALUE-LINE
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+                   MOVE VL-VALUE TO B1(I,J)
+               END-PERFORM
+            END-PERFORM.
+
+       ADD-PARA.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-DIM
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-DIM
+                   IF WS-MODE-ADD
+                       ADD A1(I,J) B1(I,J) GIVING C1(I,J)
+                   ELSE
+                       COMPUTE C1(I,J) = A1(I,J) * B1(I,J)
+                   END-IF
+               END-PERFORM
+            END-PERFORM.
+
+       DISPLAY-PARA.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-DIM
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-DIM
+                   DISPLAY C1(I,J)
+               END-PERFORM
+            END-PERFORM.
+       END PROGRAM ADDINGTWOMATRIX.
