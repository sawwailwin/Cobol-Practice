@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 08/08/2026
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Initial version -- one menu-driven session
+      *                wrapping WRITEINDEXEDFILE (PGM003),
+      *                UPDATEINDEXFILE (PGM004), READINDEXEDFILE
+      *                (PGM005), and DELETETESTINDEXFILE (PGM006) so
+      *                add/update/view/delete against the FILETOTEST.txt
+      *                employee master don't each need a separate
+      *                relaunch and re-OPEN of the file.
+      * 08/09/2026 SWL CANCEL each subprogram right after its CALL --
+      *                none of them reset their own WORKING-STORAGE on
+      *                entry, so a second selection in the same session
+      *                was starting from whatever OPTION/EOF/counters
+      *                were left over from the first (e.g. PGM003's add
+      *                loop would run zero times the second time
+      *                through). CANCEL forces each one back to its
+      *                initial state before the next CALL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDEXEDFILEMENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC 9(1) VALUE ZERO.
+           88 WS-EXIT-CHOICE VALUE 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM MENU-PARA UNTIL WS-EXIT-CHOICE.
+            STOP RUN.
+
+       MENU-PARA.
+            DISPLAY "*************************************************".
+            DISPLAY "        EMPLOYEE MASTER MAINTENANCE MENU          ".
+            DISPLAY "*************************************************".
+            DISPLAY "1. ADD EMPLOYEE RECORD".
+            DISPLAY "2. UPDATE EMPLOYEE RECORD".
+            DISPLAY "3. VIEW EMPLOYEE RECORD(S)".
+            DISPLAY "4. DELETE EMPLOYEE RECORD".
+            DISPLAY "9. EXIT".
+            DISPLAY "ENTER YOUR CHOICE".
+            ACCEPT WS-CHOICE.
+            IF WS-CHOICE = 1
+                CALL "WRITEINDEXEDFILE"
+                CANCEL "WRITEINDEXEDFILE"
+            ELSE IF WS-CHOICE = 2
+                CALL "UPDATEINDEXFILE"
+                CANCEL "UPDATEINDEXFILE"
+            ELSE IF WS-CHOICE = 3
+                CALL "READINDEXEDFILE"
+                CANCEL "READINDEXEDFILE"
+            ELSE IF WS-CHOICE = 4
+                CALL "DELETETESTINDEXFILE"
+                CANCEL "DELETETESTINDEXFILE"
+            ELSE IF WS-EXIT-CHOICE
+                CONTINUE
+            ELSE
+                DISPLAY "INVALID CHOICE, TRY AGAIN"
+            END-IF END-IF END-IF END-IF END-IF.
+
+       END PROGRAM INDEXEDFILEMENU.
