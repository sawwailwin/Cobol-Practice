@@ -3,40 +3,107 @@
       * Date: 28/11/2022
       * Purpose: TRAINING PGM
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Values are now read from SORTLIST-FILE instead of
+      *                interactive ACCEPT, and an order-flag record on
+      *                the same file selects ascending (the original
+      *                behaviour) or descending order.
+      * 08/08/2026 SWL List size is now a count record on SORTLIST-FILE
+      *                instead of the fixed OCCURS 5; ONE-DIME widens to
+      *                a 50-entry maximum and the PERFORM limits run off
+      *                WS-COUNT instead of the literal 5.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRANGEINASCENDING.
 
       *THIS PROGRAM ACCEPT DATA FROM USER AND ARRANGE IN ASCENDING
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORTLIST-FILE ASSIGN TO
+           'D:\cOBOLTRAINING\SortList.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD SORTLIST-FILE.
+       01 SORTLIST-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 COUNT-LINE REDEFINES SORTLIST-REC.
+           05 CL-COUNT PIC 9(2).
+           05 FILLER PIC X(78).
+
+       01 ORDER-LINE REDEFINES SORTLIST-REC.
+           05 OL-ORDER PIC X(1).
+           05 FILLER PIC X(79).
+
+       01 VALUE-LINE REDEFINES SORTLIST-REC.
+           05 VL-VALUE PIC 9(2).
+           05 FILLER PIC X(78).
+
+       77 MAX-COUNT PIC 9(2) VALUE 50.
+       01 WS-COUNT PIC 9(2) VALUE ZERO.
        01 ONE-DIME.
-         02 A PIC 9(2) VALUE ZERO OCCURS 5 TIMES.
-       77 I PIC 9 VALUE ZERO.
-       77 J PIC 9 VALUE ZERO.
-       77 K PIC 9 VALUE ZERO.
+         02 A PIC 9(2) VALUE ZERO OCCURS 50 TIMES.
+       77 I PIC 9(2) VALUE ZERO.
+       77 J PIC 9(2) VALUE ZERO.
+       77 K PIC 9(2) VALUE ZERO.
        77 MIN PIC 9(2) VALUE ZERO.
        77 TEMP PIC 9(2) VALUE ZERO.
+       77 WS-EOF PIC A(1) VALUE 'N'.
+       01 WS-ORDER PIC X(1) VALUE 'A'.
+           88 WS-ORDER-ASCENDING VALUE 'A'.
+           88 WS-ORDER-DESCENDING VALUE 'D'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM ACCEPT-PARA VARYING I FROM 1 BY 1 UNTIL I>5.
+            OPEN INPUT SORTLIST-FILE.
+            PERFORM READ-COUNT.
+            PERFORM READ-ORDER-FLAG.
+            PERFORM ACCEPT-PARA VARYING I FROM 1 BY 1
+                UNTIL I > WS-COUNT.
+            CLOSE SORTLIST-FILE.
             PERFORM PROCESS-PARA.
-            DISPLAY "OUTPUT NUMBER IN ASCENDING ORDER"
-            PERFORM DISP-PARA VARYING I FROM 1 BY 1 UNTIL I>5.
+            IF WS-ORDER-DESCENDING
+                DISPLAY "OUTPUT NUMBER IN DESCENDING ORDER"
+            ELSE
+                DISPLAY "OUTPUT NUMBER IN ASCENDING ORDER"
+            END-IF
+            PERFORM DISP-PARA VARYING I FROM 1 BY 1
+                UNTIL I > WS-COUNT.
             STOP RUN.
 
+       READ-COUNT.
+           READ SORTLIST-FILE INTO COUNT-LINE
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+           MOVE CL-COUNT TO WS-COUNT.
+           IF WS-COUNT > MAX-COUNT THEN
+               DISPLAY "LIST SIZE EXCEEDS MAXIMUM OF 50"
+               STOP RUN
+           END-IF.
+
+       READ-ORDER-FLAG.
+           READ SORTLIST-FILE INTO ORDER-LINE
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+           MOVE OL-ORDER TO WS-ORDER.
+
        ACCEPT-PARA.
-           DISPLAY "ENTER VALUE OF INDEX "I
-           ACCEPT A(I).
+           READ SORTLIST-FILE INTO VALUE-LINE
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+           MOVE VL-VALUE TO A(I).
 
        PROCESS-PARA.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I>4
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT - 1
            COMPUTE J = I + 1
-           PERFORM VARYING K FROM J BY 1 UNTIL K>5
-           IF A(K) < A(I) THEN
+           PERFORM VARYING K FROM J BY 1 UNTIL K > WS-COUNT
+           IF (WS-ORDER-ASCENDING AND A(K) < A(I)) OR
+               (WS-ORDER-DESCENDING AND A(K) > A(I)) THEN
                MOVE A(I) TO TEMP
                MOVE A(K) TO A(I)
                MOVE TEMP TO A(K)
