@@ -1,82 +1,150 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 14/11/2022
-      * Purpose: TRAINING PGM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UPDATEINDEXFILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT UPDATE-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\FILETOTEST.txt'
-            ORGANISATION IS INDEXED
-            ACCESS MODE IS SEQUENTIAL
-            RECORD KEY IS UPDATE-NO.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD UPDATE-FILE.
-       01 FILE-REC.
-           05 UPDATE-NO PIC X(5).
-           05 WRITE-NAME PIC A(10).
-           05 WRITE-SAL PIC X(6).
-
-       WORKING-STORAGE SECTION.
-       01 UPDATE-DATA.
-           05 UPD-NO PIC X(5).
-           05 UPD-NAME PIC A(10).
-           05 UPD-SAL PIC X(6).
-
-       01 WS-FILE.
-           05 WS-NO PIC X(5).
-           05 WS-NAME PIC A(10).
-           05 WS-SAL PIC X(6).
-       01 WS-EOF PIC X(1).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "ENTER THE EMP-NO TO SEARCH"
-            ACCEPT UPD-NO
-            PERFORM OPEN-FILE.
-            PERFORM READ-PARA.
-            PERFORM SEARCH-PARA.
-            PERFORM CLOSE-FILE.
-            STOP RUN.
-
-       OPEN-FILE.
-            OPEN I-O UPDATE-FILE.
-
-       READ-PARA.
-
-            READ UPDATE-FILE INTO WS-FILE
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END
-                   PERFORM SEARCH-PARA
-            END-READ.
-
-       SEARCH-PARA.
-            IF UPD-NO = WS-NO
-               DISPLAY "******THE OLD DATA*******"
-               DISPLAY WS-FILE
-               DISPLAY "**********UPDATE FIELD*********"
-               DISPLAY "ENTER NEW NAME"
-               ACCEPT UPD-NAME
-               DISPLAY "ENTER NEW SALARY"
-               ACCEPT UPD-SAL
-               MOVE UPDATE-DATA TO FILE-REC
-               REWRITE FILE-REC
-               DISPLAY "UPDATE SUCCESS"
-               GO TO CLOSE-FILE
-            ELSE IF WS-EOF = 'Y'
-                DISPLAY "NO DATA AVAILABLE"
-            ELSE
-               PERFORM READ-PARA
-            END-IF.
-
-       CLOSE-FILE.
-            CLOSE UPDATE-FILE.
-
-       END PROGRAM UPDATEINDEXFILE.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 14/11/2022
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Switched to ACCESS MODE IS DYNAMIC and a direct
+      *                keyed READ instead of a sequential scan comparing
+      *                every record's WS-NO to UPD-NO.
+      * 08/08/2026 SWL Name/salary entry now accepts a blank to keep the
+      *                current value instead of always overwriting both
+      *                fields.
+      * 08/08/2026 SWL FILE-REC, UPDATE-DATA, and WS-FILE now come from
+      *                the shared EMPREC copybook instead of locally
+      *                re-declared layouts.
+      * 08/08/2026 SWL Each update is now logged to the common
+      *                AuditTrail.txt (user, timestamp, before/after
+      *                values) via the shared AUDITREC copybook.
+      * 08/08/2026 SWL UPDATE-FILE and AUDIT-FILE now ASSIGN to a
+      *                working-storage path set from the UPDATE_FILE /
+      *                AUDIT_FILE environment variables, defaulting to
+      *                the old D:\cOBOLTRAINING paths when those aren't
+      *                set, instead of a path compiled into the SELECT.
+      * 08/08/2026 SWL Now sets RETURN-CODE before STOP RUN: 0 if the
+      *                EMP-NO was found and updated, 4 if no data was
+      *                available for it, so the job scheduler can tell
+      *                success from a data problem without reading the
+      *                console log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATEINDEXFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT UPDATE-FILE ASSIGN TO DYNAMIC WS-UPDATE-FILE-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS UPDATE-NO.
+            SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UPDATE-FILE.
+           COPY EMPREC REPLACING EMR-REC-NAME BY FILE-REC
+                                  EMR-NO-NAME BY UPDATE-NO
+                                  EMR-NAME-NAME BY WRITE-NAME
+                                  EMR-SAL-NAME BY WRITE-SAL.
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPREC REPLACING EMR-REC-NAME BY UPDATE-DATA
+                                  EMR-NO-NAME BY UPD-NO
+                                  EMR-NAME-NAME BY UPD-NAME
+                                  EMR-SAL-NAME BY UPD-SAL.
+
+           COPY EMPREC REPLACING EMR-REC-NAME BY WS-FILE
+                                  EMR-NO-NAME BY WS-NO
+                                  EMR-NAME-NAME BY WS-NAME
+                                  EMR-SAL-NAME BY WS-SAL.
+       77 WS-USER-ID PIC X(10).
+       01 WS-UPDATE-FILE-PATH PIC X(60).
+       01 WS-AUDIT-FILE-PATH PIC X(60).
+
+      * STANDARD RETURN-CODE SCHEME -- 0 CLEAN, 4 WARNING (THE EMP-NO
+      * WAS NOT FOUND, SO NO UPDATE HAPPENED).
+       01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            DISPLAY "ENTER USER ID"
+            ACCEPT WS-USER-ID
+            DISPLAY "ENTER THE EMP-NO TO SEARCH"
+            ACCEPT UPD-NO
+            PERFORM OPEN-FILE.
+            PERFORM READ-PARA.
+            PERFORM CLOSE-FILE.
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            GOBACK.
+
+       OPEN-FILE.
+            OPEN I-O UPDATE-FILE.
+            OPEN EXTEND AUDIT-FILE.
+
+       READ-PARA.
+            MOVE UPD-NO TO UPDATE-NO.
+            READ UPDATE-FILE INTO WS-FILE
+               INVALID KEY
+                   DISPLAY "NO DATA AVAILABLE"
+                   MOVE 4 TO WS-RETURN-CODE
+               NOT INVALID KEY
+                   PERFORM SEARCH-PARA
+            END-READ.
+
+       SEARCH-PARA.
+            DISPLAY "******THE OLD DATA*******"
+            DISPLAY WS-FILE
+            DISPLAY "**********UPDATE FIELD*********"
+            DISPLAY "ENTER NEW NAME (BLANK KEEPS CURRENT)"
+            ACCEPT UPD-NAME
+            IF UPD-NAME = SPACES
+                MOVE WS-NAME TO UPD-NAME
+            END-IF
+            DISPLAY "ENTER NEW SALARY (BLANK KEEPS CURRENT)"
+            ACCEPT UPD-SAL
+            IF UPD-SAL = SPACES
+                MOVE WS-SAL TO UPD-SAL
+            END-IF
+            MOVE UPDATE-DATA TO FILE-REC
+            REWRITE FILE-REC
+            PERFORM LOG-AUDIT-PARA
+            DISPLAY "UPDATE SUCCESS".
+
+       LOG-AUDIT-PARA.
+            ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUD-TIME FROM TIME.
+            MOVE WS-USER-ID TO AUD-USER-ID.
+            MOVE "UPDATEINDEX" TO AUD-PROGRAM.
+            MOVE "UPDATE" TO AUD-ACTION.
+            MOVE UPD-NO TO AUD-EMP-NO.
+            MOVE WS-NAME TO AUD-BEFORE-NAME.
+            MOVE WS-SAL TO AUD-BEFORE-SAL.
+            MOVE UPD-NAME TO AUD-AFTER-NAME.
+            MOVE UPD-SAL TO AUD-AFTER-SAL.
+            WRITE AUD-REC.
+
+       CLOSE-FILE.
+            CLOSE UPDATE-FILE.
+            CLOSE AUDIT-FILE.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\FILETOTEST.txt'
+                TO WS-UPDATE-FILE-PATH
+            ACCEPT WS-UPDATE-FILE-PATH FROM ENVIRONMENT 'UPDATE_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\AuditTrail.txt'
+                TO WS-AUDIT-FILE-PATH
+            ACCEPT WS-AUDIT-FILE-PATH FROM ENVIRONMENT 'AUDIT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       END PROGRAM UPDATEINDEXFILE.
