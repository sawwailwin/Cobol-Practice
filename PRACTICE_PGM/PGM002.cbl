@@ -1,70 +1,157 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 11/11/2022
-      * Purpose: TRAINING PROGRAM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SORTTEST.
-
-      *SORT THE EMPLOYEE-NO IN ASCENDING ORDER WHOSE SALARY UNDER 30000
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT UNSORT-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\UNSORTFILE.txt'
-            ORGANISATION IS LINE SEQUENTIAL.
-            SELECT SORT-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\SORTFILE.txt'
-            ORGANISATION IS LINE SEQUENTIAL.
-            SELECT WORK-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\WORKFILE.txt'
-            ORGANISATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD UNSORT-FILE.
-       01 UNSORT-REC.
-           05 UNSORT-EMP-NO PIC 9(3).
-           05 UNSORT-EMP-NAME PIC X(10).
-           05 UNSORT-EMP-SALARY PIC 9(5).
-
-       FD SORT-FILE.
-       01 SORT-REC.
-           05 SORT-EMP-NO PIC 9(3).
-           05 SORT-EMP-NAME PIC X(10).
-           05 SORT-EMP-SALARY PIC 9(5).
-
-       SD WORK-FILE.
-       01 WORK-REC.
-           05 WORK-EMP-NO PIC 9(3).
-           05 WORK-EMP-NAME PIC X(10).
-           05 WORK-EMP-SALARY PIC 9(5).
-
-       WORKING-STORAGE SECTION.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            SORT WORK-FILE ON ASCENDING KEY WORK-EMP-NO
-            USING UNSORT-FILE
-            OUTPUT PROCEDURE IS CHK-SAL
-            STOP RUN.
-
-       CHK-SAL SECTION.
-       PARA-OPEN.
-            OPEN OUTPUT SORT-FILE.
-       READ-PARA.
-            RETURN WORK-FILE RECORD INTO SORT-REC
-            AT END GO TO PARA-CLOSE
-            NOT AT END
-            IF SORT-EMP-SALARY < 30000
-                WRITE SORT-REC
-                GO TO READ-PARA
-            ELSE
-                GO TO READ-PARA.
-
-       PARA-CLOSE.
-            CLOSE SORT-FILE.
-
-       END PROGRAM SORTTEST.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 11/11/2022
+      * Purpose: TRAINING PROGRAM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Salary cutoff is now read from SortParm.txt
+      *                instead of the literal 30000, defaulting to 30000
+      *                when the parameter file is absent.
+      * 08/08/2026 SWL WORK-FILE now also sorts on EMP-NAME as a
+      *                secondary key for ties on EMP-NO, and records at
+      *                or over the cutoff are written to REJECT-FILE
+      *                instead of being discarded.
+      * 08/08/2026 SWL Every SELECT now ASSIGNs to a working-storage path
+      *                set from an UNSORT_FILE / SORT_FILE / WORK_FILE /
+      *                SORT_REJECT / SORT_PARM environment variable,
+      *                defaulting to the old D:\cOBOLTRAINING path when
+      *                the variable isn't set, instead of a path
+      *                compiled into the SELECT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORTTEST.
+
+      *SORT THE EMPLOYEE-NO IN ASCENDING ORDER WHOSE SALARY UNDER 30000
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT UNSORT-FILE ASSIGN TO DYNAMIC WS-UNSORT-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SORT-FILE ASSIGN TO DYNAMIC WS-SORT-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT WORK-FILE ASSIGN TO DYNAMIC WS-WORK-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT PARM-FILE ASSIGN TO DYNAMIC WS-PARM-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UNSORT-FILE.
+       01 UNSORT-REC.
+           05 UNSORT-EMP-NO PIC 9(3).
+           05 UNSORT-EMP-NAME PIC X(10).
+           05 UNSORT-EMP-SALARY PIC 9(5).
+
+       FD SORT-FILE.
+       01 SORT-REC.
+           05 SORT-EMP-NO PIC 9(3).
+           05 SORT-EMP-NAME PIC X(10).
+           05 SORT-EMP-SALARY PIC 9(5).
+
+       FD REJECT-FILE.
+       01 REJECT-REC.
+           05 REJECT-EMP-NO PIC 9(3).
+           05 REJECT-EMP-NAME PIC X(10).
+           05 REJECT-EMP-SALARY PIC 9(5).
+
+       FD PARM-FILE.
+       01 PARM-REC.
+           05 PARM-CUTOFF PIC 9(5).
+
+       SD WORK-FILE.
+       01 WORK-REC.
+           05 WORK-EMP-NO PIC 9(3).
+           05 WORK-EMP-NAME PIC X(10).
+           05 WORK-EMP-SALARY PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARM-STATUS PIC X(2).
+       01 WS-CUTOFF PIC 9(5) VALUE 30000.
+
+       01 WS-UNSORT-FILE-PATH PIC X(60).
+       01 WS-SORT-FILE-PATH PIC X(60).
+       01 WS-WORK-FILE-PATH PIC X(60).
+       01 WS-REJECT-FILE-PATH PIC X(60).
+       01 WS-PARM-FILE-PATH PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            PERFORM READ-PARM.
+            SORT WORK-FILE ON ASCENDING KEY WORK-EMP-NO
+                             ASCENDING KEY WORK-EMP-NAME
+            USING UNSORT-FILE
+            OUTPUT PROCEDURE IS CHK-SAL
+            STOP RUN.
+
+       READ-PARM.
+            OPEN INPUT PARM-FILE.
+            IF WS-PARM-STATUS = '00'
+                READ PARM-FILE INTO PARM-REC
+                    AT END CONTINUE
+                    NOT AT END
+                        IF PARM-CUTOFF NOT = ZERO
+                            MOVE PARM-CUTOFF TO WS-CUTOFF
+                        END-IF
+                END-READ
+                CLOSE PARM-FILE
+            END-IF.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\UNSORTFILE.txt'
+                TO WS-UNSORT-FILE-PATH
+            ACCEPT WS-UNSORT-FILE-PATH FROM ENVIRONMENT 'UNSORT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\SORTFILE.txt'
+                TO WS-SORT-FILE-PATH
+            ACCEPT WS-SORT-FILE-PATH FROM ENVIRONMENT 'SORT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\WORKFILE.txt'
+                TO WS-WORK-FILE-PATH
+            ACCEPT WS-WORK-FILE-PATH FROM ENVIRONMENT 'WORK_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\SORTREJECT.txt'
+                TO WS-REJECT-FILE-PATH
+            ACCEPT WS-REJECT-FILE-PATH FROM ENVIRONMENT 'SORT_REJECT'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\SortParm.txt'
+                TO WS-PARM-FILE-PATH
+            ACCEPT WS-PARM-FILE-PATH FROM ENVIRONMENT 'SORT_PARM'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       CHK-SAL SECTION.
+       PARA-OPEN.
+            OPEN OUTPUT SORT-FILE.
+            OPEN OUTPUT REJECT-FILE.
+       READ-PARA.
+            RETURN WORK-FILE RECORD INTO SORT-REC
+            AT END GO TO PARA-CLOSE
+            NOT AT END
+            IF SORT-EMP-SALARY < WS-CUTOFF
+                WRITE SORT-REC
+                GO TO READ-PARA
+            ELSE
+                MOVE SORT-REC TO REJECT-REC
+                WRITE REJECT-REC
+                GO TO READ-PARA.
+
+       PARA-CLOSE.
+            CLOSE SORT-FILE.
+            CLOSE REJECT-FILE.
+
+       END PROGRAM SORTTEST.
