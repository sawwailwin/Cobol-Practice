@@ -1,62 +1,136 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 14/11/2022
-      * Purpose: TRAINING PGM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WRITEINDEXEDFILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT WRITE-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\FILETOTEST.txt'
-            ORGANISATION IS INDEXED
-            ACCESS MODE IS SEQUENTIAL
-            RECORD KEY IS WRITE-NO.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD WRITE-FILE.
-       01 FILE-REC.
-           05 WRITE-NO PIC X(5).
-           05 WRITE-NAME PIC A(10).
-           05 WRITE-SAL PIC X(6).
-
-       WORKING-STORAGE SECTION.
-       01 IN-FILE.
-           05 IN-NO PIC X(5).
-           05 IN-NAME PIC A(10).
-           05 IN-SAL PIC X(6).
-       77 OPTION PIC A(3) VALUE 'YES'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM OPEN-FILE.
-            PERFORM PROCESS-PARA.
-            PERFORM CLOSE-FILE.
-
-            STOP RUN.
-
-       OPEN-FILE.
-            OPEN OUTPUT WRITE-FILE.
-
-       CLOSE-FILE.
-            CLOSE WRITE-FILE.
-
-       PROCESS-PARA.
-            PERFORM IN-PARA UNTIL OPTION = 'NO'.
-       IN-PARA.
-            DISPLAY "ENTER EMP NO".
-            ACCEPT IN-NO.
-            DISPLAY "ENTER EMP NAME".
-            ACCEPT IN-NAME.
-            DISPLAY "ENTER EMP SALARY".
-            ACCEPT IN-SAL.
-            MOVE IN-FILE TO FILE-REC.
-            WRITE FILE-REC.
-            DISPLAY "DO YOU WANT TO CONTINUE (YES/NO)".
-            ACCEPT OPTION.
-
-       END PROGRAM WRITEINDEXEDFILE.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 14/11/2022
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL WRITE FILE-REC now has an INVALID KEY clause so a
+      *                duplicate EMP-NO gives a clean message instead of
+      *                abending the data-entry session.
+      * 08/08/2026 SWL Salary entry is now validated numeric and greater
+      *                than zero before it is accepted, re-prompting on
+      *                a bad value instead of writing it straight to
+      *                WRITE-SAL.
+      * 08/08/2026 SWL FILE-REC and IN-FILE now come from the shared
+      *                EMPREC copybook instead of a locally re-declared
+      *                layout.
+      * 08/08/2026 SWL Each record written is now logged to the common
+      *                AuditTrail.txt (user, timestamp, before/after
+      *                values) via the shared AUDITREC copybook.
+      * 08/08/2026 SWL WRITE-FILE and AUDIT-FILE now ASSIGN to a
+      *                working-storage path set from the WRITE_FILE /
+      *                AUDIT_FILE environment variables, defaulting to
+      *                the old D:\cOBOLTRAINING paths when those aren't
+      *                set, instead of a path compiled into the SELECT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITEINDEXEDFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT WRITE-FILE ASSIGN TO DYNAMIC WS-WRITE-FILE-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS WRITE-NO.
+            SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WRITE-FILE.
+           COPY EMPREC REPLACING EMR-REC-NAME BY FILE-REC
+                                  EMR-NO-NAME BY WRITE-NO
+                                  EMR-NAME-NAME BY WRITE-NAME
+                                  EMR-SAL-NAME BY WRITE-SAL.
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPREC REPLACING EMR-REC-NAME BY IN-FILE
+                                  EMR-NO-NAME BY IN-NO
+                                  EMR-NAME-NAME BY IN-NAME
+                                  EMR-SAL-NAME BY IN-SAL.
+           05 IN-SAL-NUM REDEFINES IN-SAL PIC 9(6).
+       77 OPTION PIC A(3) VALUE 'YES'.
+       77 WS-USER-ID PIC X(10).
+       01 WS-WRITE-FILE-PATH PIC X(60).
+       01 WS-AUDIT-FILE-PATH PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            DISPLAY "ENTER USER ID"
+            ACCEPT WS-USER-ID
+            PERFORM OPEN-FILE.
+            PERFORM PROCESS-PARA.
+            PERFORM CLOSE-FILE.
+
+            GOBACK.
+
+       OPEN-FILE.
+            OPEN OUTPUT WRITE-FILE.
+            OPEN EXTEND AUDIT-FILE.
+
+       CLOSE-FILE.
+            CLOSE WRITE-FILE.
+            CLOSE AUDIT-FILE.
+
+       PROCESS-PARA.
+            PERFORM IN-PARA UNTIL OPTION = 'NO'.
+       IN-PARA.
+            DISPLAY "ENTER EMP NO".
+            ACCEPT IN-NO.
+            DISPLAY "ENTER EMP NAME".
+            ACCEPT IN-NAME.
+            PERFORM ACCEPT-SALARY.
+            MOVE IN-FILE TO FILE-REC.
+            WRITE FILE-REC
+                INVALID KEY
+                    DISPLAY "EMP NO ALREADY EXISTS - NOT WRITTEN"
+                NOT INVALID KEY
+                    DISPLAY "RECORD WRITTEN"
+                    PERFORM LOG-AUDIT-PARA
+            END-WRITE.
+            DISPLAY "DO YOU WANT TO CONTINUE (YES/NO)".
+            ACCEPT OPTION.
+
+       LOG-AUDIT-PARA.
+            ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUD-TIME FROM TIME.
+            MOVE WS-USER-ID TO AUD-USER-ID.
+            MOVE "WRITEINDEXED" TO AUD-PROGRAM.
+            MOVE "ADD" TO AUD-ACTION.
+            MOVE IN-NO TO AUD-EMP-NO.
+            MOVE SPACES TO AUD-BEFORE-NAME.
+            MOVE SPACES TO AUD-BEFORE-SAL.
+            MOVE IN-NAME TO AUD-AFTER-NAME.
+            MOVE IN-SAL TO AUD-AFTER-SAL.
+            WRITE AUD-REC.
+
+       ACCEPT-SALARY.
+            DISPLAY "ENTER EMP SALARY".
+            ACCEPT IN-SAL.
+            PERFORM UNTIL IN-SAL IS NUMERIC AND IN-SAL-NUM > ZERO
+                DISPLAY "INVALID SALARY - ENTER A NUMERIC VALUE"
+                DISPLAY "ENTER EMP SALARY"
+                ACCEPT IN-SAL
+            END-PERFORM.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\FILETOTEST.txt'
+                TO WS-WRITE-FILE-PATH
+            ACCEPT WS-WRITE-FILE-PATH FROM ENVIRONMENT 'WRITE_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\AuditTrail.txt'
+                TO WS-AUDIT-FILE-PATH
+            ACCEPT WS-AUDIT-FILE-PATH FROM ENVIRONMENT 'AUDIT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       END PROGRAM WRITEINDEXEDFILE.
