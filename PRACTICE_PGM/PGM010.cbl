@@ -1,59 +1,222 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 15/11/2022
-      * Purpose: TRAINING PGM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DELETERELTIVEFILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT DELETE-FILE ASSIGN TO
-            'D:\cOBOLTRAINING\RELATIVEFILE.txt'
-            ORGANISATION IS RELATIVE
-            ACCESS MODE IS RANDOM
-            RELATIVE KEY IS REL-POSITION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD DELETE-FILE.
-       01 FILE-REC.
-           05 EMP-NO PIC 9(5).
-           05 EMP-NAME PIC X(10).
-           05 EMP-SAL PIC 9(6).
-
-       WORKING-STORAGE SECTION.
-       01 WS-FILE-REC.
-           05 WS-EMP-NO PIC 9(5).
-           05 WS-EMP-NAME PIC X(10).
-           05 WS-EMP-SAL PIC 9(6).
-       01 OPTION PIC A(1) VALUE 'Y'.
-       01 REL-POSITION PIC 9(1).
-       01 I PIC 9(1) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM OPEN-FILE.
-            PERFORM PROCESS-PARA.
-            PERFORM CLOSE-FILE.
-            STOP RUN.
-
-       OPEN-FILE.
-            OPEN I-O DELETE-FILE.
-
-       PROCESS-PARA.
-            DISPLAY "ENTER THE RELATIVE POSITION TO DELETE"
-            ACCEPT I
-            MOVE I TO REL-POSITION
-            DELETE DELETE-FILE RECORD
-               INVALID KEY DISPLAY "INVALID KEY"
-               NOT INVALID KEY
-
-               DISPLAY "DELETE SUCCESS"
-            .
-       CLOSE-FILE.
-            CLOSE DELETE-FILE.
-
-       END PROGRAM DELETERELTIVEFILE.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 15/11/2022
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL The relative position is now checked against the
+      *                file's current extent (the counter PGM007 keeps
+      *                in RelativePosCounter.txt) before the DELETE is
+      *                attempted, instead of relying on INVALID KEY
+      *                alone.
+      * 08/08/2026 SWL Added a batch mode that reads a list of relative
+      *                positions from DeleteRelPositionList.txt and
+      *                deletes them all in one run, reporting success or
+      *                INVALID KEY for each, instead of one position per
+      *                run.
+      * 08/08/2026 SWL FILE-REC and WS-FILE-REC now come from the shared
+      *                EMPREC copybook instead of locally re-declared
+      *                layouts; EMP-SAL/WS-EMP-SAL move from PIC 9(6) to
+      *                the copybook's PIC X(6), matching the indexed
+      *                file set.
+      * 08/08/2026 SWL Each delete now reads the record first to capture
+      *                its name/salary, then logs the deletion to the
+      *                common AuditTrail.txt (user, timestamp, before
+      *                values) via the shared AUDITREC copybook.
+      * 08/08/2026 SWL Every SELECT now ASSIGNs to a working-storage path
+      *                set from a RELATIVE_FILE / RELATIVE_POS_COUNTER /
+      *                DELETE_REL_POSITION_LIST / AUDIT_FILE environment
+      *                variable, defaulting to the old D:\cOBOLTRAINING
+      *                path when the variable isn't set, instead of a
+      *                path compiled into the SELECT.
+      * 08/08/2026 SWL Now sets RETURN-CODE before STOP RUN: 0 if every
+      *                position requested (single or batch) was in
+      *                range and deleted, 4 if any was out of range or
+      *                not found, so the job scheduler can tell success
+      *                from a data problem without reading the console
+      *                log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETERELTIVEFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT DELETE-FILE ASSIGN TO DYNAMIC WS-DELETE-FILE-PATH
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS RANDOM
+            RELATIVE KEY IS REL-POSITION.
+            SELECT POSITION-FILE ASSIGN TO DYNAMIC WS-POSITION-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-POS-STATUS.
+            SELECT DELETE-LIST-FILE ASSIGN TO DYNAMIC
+            WS-DELETE-LIST-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DELETE-FILE.
+           COPY EMPREC REPLACING EMR-REC-NAME BY FILE-REC
+                                  EMR-NO-NAME BY EMP-NO
+                                  EMR-NAME-NAME BY EMP-NAME
+                                  EMR-SAL-NAME BY EMP-SAL.
+
+       FD POSITION-FILE.
+       01 POSITION-REC PIC 9(3).
+
+       FD DELETE-LIST-FILE.
+       01 DELETE-LIST-REC PIC 9(3).
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+           COPY EMPREC REPLACING EMR-REC-NAME BY WS-FILE-REC
+                                  EMR-NO-NAME BY WS-EMP-NO
+                                  EMR-NAME-NAME BY WS-EMP-NAME
+                                  EMR-SAL-NAME BY WS-EMP-SAL.
+       01 OPTION PIC A(1) VALUE 'Y'.
+       01 REL-POSITION PIC 9(3).
+       01 I PIC 9(3) VALUE ZERO.
+       01 WS-POS-STATUS PIC X(2).
+       01 WS-MAX-POSITION PIC 9(3) VALUE ZERO.
+       01 WS-POSITION-OK PIC X(1) VALUE 'Y'.
+           88 WS-POSITION-VALID VALUE 'Y'.
+       01 WS-BATCH-MODE PIC X(1) VALUE 'N'.
+           88 BATCH-MODE-YES VALUE 'Y'.
+       01 WS-LIST-EOF PIC A(1) VALUE 'N'.
+       01 WS-USER-ID PIC X(10).
+       01 WS-DELETE-FILE-PATH PIC X(60).
+       01 WS-POSITION-FILE-PATH PIC X(60).
+       01 WS-DELETE-LIST-FILE-PATH PIC X(60).
+       01 WS-AUDIT-FILE-PATH PIC X(60).
+
+      * STANDARD RETURN-CODE SCHEME -- 0 CLEAN, 4 WARNING (POSITION OUT
+      * OF RANGE OR RECORD NOT FOUND).
+       01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            DISPLAY "ENTER USER ID"
+            ACCEPT WS-USER-ID
+            DISPLAY "BATCH DELETE FROM LIST (Y/N)"
+            ACCEPT WS-BATCH-MODE
+            PERFORM OPEN-FILE.
+            IF BATCH-MODE-YES
+                PERFORM BATCH-DELETE-PARA
+            ELSE
+                DISPLAY "ENTER THE RELATIVE POSITION TO DELETE"
+                ACCEPT I
+                PERFORM SINGLE-DELETE-PARA
+            END-IF
+            PERFORM CLOSE-FILE.
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            GOBACK.
+
+       OPEN-FILE.
+            OPEN I-O DELETE-FILE.
+            OPEN EXTEND AUDIT-FILE.
+
+       READ-MAX-POSITION.
+            MOVE ZERO TO WS-MAX-POSITION.
+            OPEN INPUT POSITION-FILE.
+            IF WS-POS-STATUS = '00'
+                READ POSITION-FILE INTO WS-MAX-POSITION
+                    AT END CONTINUE
+                END-READ
+                CLOSE POSITION-FILE
+            END-IF.
+
+       VALIDATE-POSITION.
+            PERFORM READ-MAX-POSITION.
+            IF I < 1 OR I > WS-MAX-POSITION
+                DISPLAY "POSITION " I " OUT OF RANGE - VALID 1 TO "
+                    WS-MAX-POSITION
+                MOVE 'N' TO WS-POSITION-OK
+                MOVE 4 TO WS-RETURN-CODE
+            ELSE
+                MOVE 'Y' TO WS-POSITION-OK
+            END-IF.
+
+       BATCH-DELETE-PARA.
+            OPEN INPUT DELETE-LIST-FILE.
+            PERFORM READ-LIST-PARA UNTIL WS-LIST-EOF = 'Y'.
+            CLOSE DELETE-LIST-FILE.
+
+       READ-LIST-PARA.
+            READ DELETE-LIST-FILE INTO I
+               AT END MOVE 'Y' TO WS-LIST-EOF
+               NOT AT END
+                   PERFORM SINGLE-DELETE-PARA
+            END-READ.
+
+       SINGLE-DELETE-PARA.
+            PERFORM VALIDATE-POSITION
+            IF WS-POSITION-VALID
+                MOVE I TO REL-POSITION
+                READ DELETE-FILE INTO WS-FILE-REC
+                   INVALID KEY
+                       DISPLAY "INVALID KEY AT POSITION " I
+                       MOVE 4 TO WS-RETURN-CODE
+                   NOT INVALID KEY
+                       DELETE DELETE-FILE RECORD
+                           INVALID KEY
+                               DISPLAY "INVALID KEY AT POSITION " I
+                               MOVE 4 TO WS-RETURN-CODE
+                           NOT INVALID KEY
+                               PERFORM LOG-AUDIT-PARA
+                               DISPLAY "DELETE SUCCESS AT POSITION " I
+                       END-DELETE
+                END-READ
+            END-IF.
+
+       LOG-AUDIT-PARA.
+            ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUD-TIME FROM TIME.
+            MOVE WS-USER-ID TO AUD-USER-ID.
+            MOVE "DELETERELATIVE" TO AUD-PROGRAM.
+            MOVE "DELETE" TO AUD-ACTION.
+            MOVE WS-EMP-NO TO AUD-EMP-NO.
+            MOVE WS-EMP-NAME TO AUD-BEFORE-NAME.
+            MOVE WS-EMP-SAL TO AUD-BEFORE-SAL.
+            MOVE SPACES TO AUD-AFTER-NAME.
+            MOVE SPACES TO AUD-AFTER-SAL.
+            WRITE AUD-REC.
+
+       CLOSE-FILE.
+            CLOSE DELETE-FILE.
+            CLOSE AUDIT-FILE.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\RELATIVEFILE.txt'
+                TO WS-DELETE-FILE-PATH
+            ACCEPT WS-DELETE-FILE-PATH FROM ENVIRONMENT 'RELATIVE_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\RelativePosCounter.txt'
+                TO WS-POSITION-FILE-PATH
+            ACCEPT WS-POSITION-FILE-PATH
+                FROM ENVIRONMENT 'RELATIVE_POS_COUNTER'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\DeleteRelPositionList.txt'
+                TO WS-DELETE-LIST-FILE-PATH
+            ACCEPT WS-DELETE-LIST-FILE-PATH
+                FROM ENVIRONMENT 'DELETE_REL_POSITION_LIST'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\AuditTrail.txt'
+                TO WS-AUDIT-FILE-PATH
+            ACCEPT WS-AUDIT-FILE-PATH FROM ENVIRONMENT 'AUDIT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       END PROGRAM DELETERELTIVEFILE.
