@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 08/08/2026
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Initial version -- one menu-driven session
+      *                wrapping WRITERELATIVEFILE (PGM007),
+      *                READRELATIVEFILE (PGM008), UPDATERELATIVEFILE
+      *                (PGM009), and DELETERELTIVEFILE (PGM010) so
+      *                staff maintaining RELATIVEFILE.txt don't have to
+      *                remember which of four similarly-named programs
+      *                does which operation.
+      * 08/09/2026 SWL CANCEL each subprogram right after its CALL, for
+      *                the same reason as the indexed-file menu
+      *                (PGM011) -- none of these reset their own
+      *                WORKING-STORAGE on entry, so repeated use in one
+      *                session was running against stale counters/flags
+      *                left over from the previous selection.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATIVEFILEMENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC 9(1) VALUE ZERO.
+           88 WS-EXIT-CHOICE VALUE 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM MENU-PARA UNTIL WS-EXIT-CHOICE.
+            STOP RUN.
+
+       MENU-PARA.
+            DISPLAY "*************************************************".
+            DISPLAY "        RELATIVE FILE MAINTENANCE MENU            ".
+            DISPLAY "*************************************************".
+            DISPLAY "1. WRITE (ADD) RELATIVE RECORD".
+            DISPLAY "2. READ RELATIVE RECORD".
+            DISPLAY "3. UPDATE RELATIVE RECORD".
+            DISPLAY "4. DELETE RELATIVE RECORD".
+            DISPLAY "9. EXIT".
+            DISPLAY "ENTER YOUR CHOICE".
+            ACCEPT WS-CHOICE.
+            IF WS-CHOICE = 1
+                CALL "WRITERELATIVEFILE"
+                CANCEL "WRITERELATIVEFILE"
+            ELSE IF WS-CHOICE = 2
+                CALL "READRELATIVEFILE"
+                CANCEL "READRELATIVEFILE"
+            ELSE IF WS-CHOICE = 3
+                CALL "UPDATERELATIVEFILE"
+                CANCEL "UPDATERELATIVEFILE"
+            ELSE IF WS-CHOICE = 4
+                CALL "DELETERELTIVEFILE"
+                CANCEL "DELETERELTIVEFILE"
+            ELSE IF WS-EXIT-CHOICE
+                CONTINUE
+            ELSE
+                DISPLAY "INVALID CHOICE, TRY AGAIN"
+            END-IF END-IF END-IF END-IF END-IF.
+
+       END PROGRAM RELATIVEFILEMENU.
