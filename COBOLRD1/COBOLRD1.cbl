@@ -3,6 +3,36 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Added grand-total line at end of run.
+      * 08/08/2026 SWL Reject non-numeric/blank records instead of
+      *                letting them distort the running totals.
+      * 08/08/2026 SWL CALCULATOR-FILE/WS-CALCULATOR now COPY the shared
+      *                BRPRDQTY branch/product/quantity layout instead
+      *                of a locally-typed copy of it. QUANTITY widens
+      *                from PIC 9(2) to PIC 9(4) to match COBOLRD2's
+      *                width, so REJECT-LINE and WS-TEMP-ITEM widen to
+      *                match; transaction extracts built for the old
+      *                7-byte record will now fail the NUMERIC
+      *                edit-check and land in the reject file until
+      *                regenerated at the new 9-byte width.
+      * 08/08/2026 SWL CALCULATOR and REJECT-FILE are now ASSIGN'd to a
+      *                working-storage path set from the CALCULATOR_FILE
+      *                / REJECT_FILE environment variables, defaulting to
+      *                the old D:\cOBOLTRAINING paths when those aren't
+      *                set, instead of a path compiled into the SELECT.
+      * 08/08/2026 SWL BRANCH-CODE is now checked against the shared
+      *                branch-master list (BranchMaster.txt, loaded once
+      *                at startup) and an unrecognized branch is rejected
+      *                to REJECT-FILE the same way a non-numeric record
+      *                already was, instead of being aggregated as if it
+      *                were valid.
+      * 08/08/2026 SWL The grand-total DISPLAY now also looks up and
+      *                shows the product's description from the shared
+      *                product-master list (ProductMaster.txt, loaded
+      *                once at startup) instead of just the bare
+      *                two-digit PRODUCT-CODE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -10,17 +40,36 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT CALCULATOR ASSIGN TO
-           'D:\cOBOLTRAINING\Transaction.txt'
+           SELECT CALCULATOR ASSIGN TO DYNAMIC WS-CALCULATOR-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BRANCH-MASTER ASSIGN TO DYNAMIC WS-BRANCH-MASTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRODUCT-MASTER ASSIGN TO DYNAMIC
+           WS-PRODUCT-MASTER-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CALCULATOR.
-       01 CALCULATOR-FILE.
-           05 BRANCH-CODE PIC 9(3).
-           05 PRODUCT-CODE PIC 9(2).
-           05 QUANTITY PIC 9(2).
+           COPY BRPRDQTY REPLACING BPQ-REC-NAME BY CALCULATOR-FILE
+                                    BPQ-BCODE-NAME BY BRANCH-CODE
+                                    BPQ-PCODE-NAME BY PRODUCT-CODE
+                                    BPQ-QTY-NAME BY QUANTITY.
+
+       FD REJECT-FILE.
+       01 REJECT-LINE PIC X(9).
+
+       FD BRANCH-MASTER.
+           COPY BRANCHMST REPLACING BRM-REC-NAME BY BRANCH-MASTER-REC
+                                     BRM-BCODE-NAME BY BM-BRANCH-CODE
+                                     BRM-BNAME-NAME BY BM-BRANCH-NAME.
+
+       FD PRODUCT-MASTER.
+           COPY PRODUCTMST REPLACING PRM-REC-NAME BY PRODUCT-MASTER-REC
+                                      PRM-PCODE-NAME BY PM-PRODUCT-CODE
+                                      PRM-PDESC-NAME BY PM-PRODUCT-DESC.
 
        WORKING-STORAGE SECTION.
        77 STRING1 PIC A(12) VALUE "PRODUCT CODE".
@@ -28,32 +77,78 @@
        77 STRING3 PIC A(12) VALUE "   QUANTITY".
        77 STRING4 PIC X(40) VALUE SPACES.
 
-       01 WS-CALCULATOR.
-           05 WS-BRANCH-CODE PIC 9(3).
-           05 WS-PRODUCT-CODE PIC 9(2).
-           05 WS-QUANTITY PIC 9(2).
+       COPY BRPRDQTY REPLACING BPQ-REC-NAME BY WS-CALCULATOR
+                                BPQ-BCODE-NAME BY WS-BRANCH-CODE
+                                BPQ-PCODE-NAME BY WS-PRODUCT-CODE
+                                BPQ-QTY-NAME BY WS-QUANTITY.
        01 WS-EOF PIC A(1).
 
        01 WS-TEMP-ITEM.
            05 WS-TEMP-BCODE PIC 9(3).
            05 WS-TEMP-PCODE PIC 9(2).
-           05 WS-TEMP-QTY PIC 9(2).
-       01 WS-TEMP PIC 9(3).
+           05 WS-TEMP-QTY PIC 9(4).
+       01 WS-TEMP PIC 9(5).
 
+       77 STRING5 PIC A(18) VALUE "TOTAL QUANTITY".
+       01 WS-GRAND-TOTAL PIC 9(6).
+
+       01 WS-CALCULATOR-PATH PIC X(60).
+       01 WS-REJECT-FILE-PATH PIC X(60).
+       01 WS-BRANCH-MASTER-PATH PIC X(60).
+       01 WS-PRODUCT-MASTER-PATH PIC X(60).
+
+       01 WS-BRANCH-TABLE.
+           05 WS-BRANCH-ENTRY OCCURS 100 TIMES.
+               10 WS-BR-CODE PIC 9(3).
+               10 WS-BR-NAME PIC X(20).
+       01 WS-BRANCH-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-BR-IDX PIC 9(3).
+       01 WS-BRMST-EOF PIC A(1) VALUE 'N'.
+       01 WS-BRANCH-OK PIC X(1) VALUE 'N'.
+           88 WS-BRANCH-VALID VALUE 'Y'.
+
+       01 WS-PRODUCT-TABLE.
+           05 WS-PRODUCT-ENTRY OCCURS 100 TIMES.
+               10 WS-PR-CODE PIC 9(2).
+               10 WS-PR-DESC PIC X(20).
+       01 WS-PRODUCT-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-PR-IDX PIC 9(3).
+       01 WS-PRMST-EOF PIC A(1) VALUE 'N'.
+       01 WS-PRODUCT-DESC PIC X(20).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            PERFORM LOAD-BRANCH-MASTER.
+            PERFORM LOAD-PRODUCT-MASTER.
             STRING STRING1,STRING2,STRING3
             DELIMITED BY SIZE INTO STRING4
             END-STRING.
             DISPLAY STRING4.
 
             OPEN INPUT CALCULATOR.
+            OPEN OUTPUT REJECT-FILE.
                PERFORM UNTIL WS-EOF='Y'
                    READ CALCULATOR INTO WS-CALCULATOR
                        AT END MOVE 'Y' TO WS-EOF
                        NOT AT END
 
+                       IF WS-BRANCH-CODE NOT NUMERIC OR
+                           WS-PRODUCT-CODE NOT NUMERIC OR
+                           WS-QUANTITY NOT NUMERIC THEN
+                           MOVE CALCULATOR-FILE TO REJECT-LINE
+                           WRITE REJECT-LINE
+                       ELSE IF WS-BRANCH-CODE = (ZERO OR SPACE) AND
+                           WS-PRODUCT-CODE = (ZERO OR SPACE) AND
+                           WS-QUANTITY = (ZERO OR SPACE) THEN
+                               CONTINUE
+                       ELSE
+                       PERFORM VALIDATE-BRANCH-CODE
+                       IF NOT WS-BRANCH-VALID THEN
+                           MOVE CALCULATOR-FILE TO REJECT-LINE
+                           WRITE REJECT-LINE
+                       ELSE
+
                        IF WS-TEMP-BCODE = ZERO AND
                            WS-TEMP-PCODE = ZERO THEN
                            ADD WS-BRANCH-CODE TO WS-TEMP-BCODE
@@ -64,33 +159,124 @@
                        IF WS-BRANCH-CODE = WS-TEMP-BCODE AND
                            WS-PRODUCT-CODE = WS-TEMP-PCODE THEN
                            ADD WS-QUANTITY TO WS-TEMP
-                       ELSE IF WS-BRANCH-CODE = (ZERO OR SPACE) AND
-                           WS-PRODUCT-CODE = (ZERO OR SPACE) AND
-                           WS-QUANTITY = (ZERO OR SPACE) THEN
-                               EXIT PROGRAM
                        ELSE
+                           PERFORM FIND-PRODUCT-DESC
                            DISPLAY
                            WS-TEMP-BCODE'             '
-                           WS-TEMP-PCODE'             '
+                           WS-TEMP-PCODE'  '
+                           WS-PRODUCT-DESC'             '
                            WS-TEMP
+                           ADD WS-TEMP TO WS-GRAND-TOTAL
                            MOVE WS-CALCULATOR TO WS-TEMP-ITEM
                            MOVE WS-QUANTITY TO WS-TEMP
                        END-IF
+                       END-IF
+                       END-IF
                    END-READ
                END-PERFORM.
                IF WS-TEMP-BCODE = (ZERO OR SPACE) AND
                    WS-TEMP-PCODE = (ZERO OR SPACE) AND
                    WS-TEMP = (ZERO OR SPACE) THEN
-                       EXIT PROGRAM
+                       CONTINUE
                ELSE
+                   PERFORM FIND-PRODUCT-DESC
                    DISPLAY
                    WS-TEMP-BCODE'             '
-                   WS-TEMP-PCODE'             '
+                   WS-TEMP-PCODE'  '
+                   WS-PRODUCT-DESC'             '
                    WS-TEMP
+                   ADD WS-TEMP TO WS-GRAND-TOTAL
                END-IF
 
+               DISPLAY STRING5' '
+               WS-GRAND-TOTAL
+
             CLOSE CALCULATOR.
+            CLOSE REJECT-FILE.
             STOP RUN.
        STOP-PARA.
            STOP RUN.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\Transaction.txt'
+                TO WS-CALCULATOR-PATH
+            ACCEPT WS-CALCULATOR-PATH FROM ENVIRONMENT 'CALCULATOR_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\TransactionRejects.txt'
+                TO WS-REJECT-FILE-PATH
+            ACCEPT WS-REJECT-FILE-PATH FROM ENVIRONMENT 'REJECT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\BranchMaster.txt'
+                TO WS-BRANCH-MASTER-PATH
+            ACCEPT WS-BRANCH-MASTER-PATH
+                FROM ENVIRONMENT 'BRANCH_MASTER'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\ProductMaster.txt'
+                TO WS-PRODUCT-MASTER-PATH
+            ACCEPT WS-PRODUCT-MASTER-PATH
+                FROM ENVIRONMENT 'PRODUCT_MASTER'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       LOAD-BRANCH-MASTER.
+            MOVE ZERO TO WS-BRANCH-COUNT.
+            MOVE 'N' TO WS-BRMST-EOF.
+            OPEN INPUT BRANCH-MASTER.
+            PERFORM UNTIL WS-BRMST-EOF = 'Y' OR WS-BRANCH-COUNT = 100
+                READ BRANCH-MASTER INTO BRANCH-MASTER-REC
+                    AT END MOVE 'Y' TO WS-BRMST-EOF
+                    NOT AT END
+                        ADD 1 TO WS-BRANCH-COUNT
+                        MOVE BM-BRANCH-CODE
+                            TO WS-BR-CODE(WS-BRANCH-COUNT)
+                        MOVE BM-BRANCH-NAME
+                            TO WS-BR-NAME(WS-BRANCH-COUNT)
+                END-READ
+            END-PERFORM.
+            CLOSE BRANCH-MASTER.
+
+       VALIDATE-BRANCH-CODE.
+            MOVE 'N' TO WS-BRANCH-OK.
+            PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+                IF WS-BR-CODE(WS-BR-IDX) = WS-BRANCH-CODE
+                    MOVE 'Y' TO WS-BRANCH-OK
+                    MOVE WS-BRANCH-COUNT TO WS-BR-IDX
+                END-IF
+            END-PERFORM.
+
+       LOAD-PRODUCT-MASTER.
+            MOVE ZERO TO WS-PRODUCT-COUNT.
+            MOVE 'N' TO WS-PRMST-EOF.
+            OPEN INPUT PRODUCT-MASTER.
+            PERFORM UNTIL WS-PRMST-EOF = 'Y' OR WS-PRODUCT-COUNT = 100
+                READ PRODUCT-MASTER INTO PRODUCT-MASTER-REC
+                    AT END MOVE 'Y' TO WS-PRMST-EOF
+                    NOT AT END
+                        ADD 1 TO WS-PRODUCT-COUNT
+                        MOVE PM-PRODUCT-CODE
+                            TO WS-PR-CODE(WS-PRODUCT-COUNT)
+                        MOVE PM-PRODUCT-DESC
+                            TO WS-PR-DESC(WS-PRODUCT-COUNT)
+                END-READ
+            END-PERFORM.
+            CLOSE PRODUCT-MASTER.
+
+       FIND-PRODUCT-DESC.
+            MOVE SPACES TO WS-PRODUCT-DESC.
+            PERFORM VARYING WS-PR-IDX FROM 1 BY 1
+                UNTIL WS-PR-IDX > WS-PRODUCT-COUNT
+                IF WS-PR-CODE(WS-PR-IDX) = WS-TEMP-PCODE
+                    MOVE WS-PR-DESC(WS-PR-IDX) TO WS-PRODUCT-DESC
+                    MOVE WS-PRODUCT-COUNT TO WS-PR-IDX
+                END-IF
+            END-PERFORM.
+
        END PROGRAM YOUR-PROGRAM-NAME.
