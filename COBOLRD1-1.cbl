@@ -1,82 +1,281 @@
-      ******************************************************************
-      * Author: SAW WAI LWIN
-      * Date: 23/11/2022
-      * Purpose: TRAINING PGM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOLRD1LOGIC2.
-
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-           SELECT CALCULATOR ASSIGN TO
-           'D:\cOBOLTRAINING\Transaction1.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CALCULATOR.
-       01 CALCULATOR-FILE.
-           05 BRANCH-CODE PIC 9(3).
-           05 PRODUCT-CODE PIC 9(2).
-           05 QUANTITY PIC 9(2).
-
-       WORKING-STORAGE SECTION.
-       77 STRING1 PIC A(12) VALUE "PRODUCT CODE".
-       77 STRING3 PIC A(12) VALUE "   QUANTITY".
-       77 STRING4 PIC X(24) VALUE SPACES.
-
-       01 WS-CALCULATOR.
-           05 WS-BRANCH-CODE PIC 9(3).
-           05 WS-PRODUCT-CODE PIC 9(2).
-           05 WS-QUANTITY PIC 9(2).
-       01 WS-EOF PIC A(1).
-
-       01 WS-TEMP-ITEM.
-           05 WS-TEMP-BCODE PIC 9(3).
-           05 WS-TEMP-PCODE PIC 9(2).
-           05 WS-TEMP-QTY PIC 9(2).
-       01 WS-TEMP PIC 9(3).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            STRING STRING1,STRING3
-            DELIMITED BY SIZE INTO STRING4.
-            DISPLAY STRING4.
-
-            OPEN INPUT CALCULATOR.
-            PERFORM UNTIL WS-EOF='Y'
-               READ CALCULATOR INTO WS-CALCULATOR
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                   IF WS-TEMP-BCODE = ZERO AND
-                       WS-TEMP-PCODE = ZERO THEN
-                       ADD WS-BRANCH-CODE TO WS-TEMP-BCODE
-                       ADD WS-QUANTITY TO WS-TEMP-QTY
-                   END-IF
-                   IF WS-BRANCH-CODE = WS-TEMP-BCODE THEN
-                       ADD WS-QUANTITY TO WS-TEMP
-                   ELSE IF WS-BRANCH-CODE = (ZERO OR SPACE) AND
-                           WS-QUANTITY = (ZERO OR SPACE) THEN
-                               EXIT PROGRAM
-                   ELSE
-                       DISPLAY
-                       WS-TEMP-BCODE'             '
-                       WS-TEMP
-                       MOVE WS-CALCULATOR TO WS-TEMP-ITEM
-                       MOVE WS-QUANTITY TO WS-TEMP
-                   END-IF
-               END-READ
-            END-PERFORM.
-            IF WS-TEMP-BCODE = (ZERO OR SPACE) AND
-                   WS-TEMP = (ZERO OR SPACE) THEN
-                       EXIT PROGRAM
-            ELSE
-                DISPLAY
-                WS-TEMP-BCODE'             '
-                WS-TEMP
-            END-IF
-            CLOSE CALCULATOR.
-            STOP RUN.
-       END PROGRAM COBOLRD1LOGIC2.
+      ******************************************************************
+      * Author: SAW WAI LWIN
+      * Date: 23/11/2022
+      * Purpose: TRAINING PGM
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 08/08/2026 SWL Added region-level subtotal above branch totals.
+      * 08/08/2026 SWL Branch/region totals now also written to a
+      *                report file, not just DISPLAY.
+      * 08/08/2026 SWL Reject non-numeric/blank records instead of
+      *                letting them distort the running totals.
+      * 08/08/2026 SWL CALCULATOR is now read for each file name listed
+      *                in TRANFILELIST.txt, so several transaction
+      *                extracts aggregate into one set of totals.
+      *                The old all-zero/all-space sentinel record, which
+      *                used to EXIT PROGRAM outright, now just skips the
+      *                record, since that can no longer be allowed to
+      *                cut a multi-file run short.
+      * 08/08/2026 SWL CALCULATOR-FILE/WS-CALCULATOR now COPY the shared
+      *                BRPRDQTY branch/product/quantity layout instead
+      *                of a locally-typed copy of it. QUANTITY widens
+      *                from PIC 9(2) to PIC 9(4) to match COBOLRD2's
+      *                width, so REJECT-LINE and WS-TEMP-ITEM widen to
+      *                match; transaction extracts built for the old
+      *                7-byte record will now fail the NUMERIC
+      *                edit-check and land in the reject file until
+      *                regenerated at the new 9-byte width.
+      * 08/08/2026 SWL FILE-LIST, REPORT-FILE, and REJECT-FILE are now
+      *                ASSIGN'd to a working-storage path set from the
+      *                FILE_LIST / REPORT_FILE / REJECT_FILE environment
+      *                variables, defaulting to the old D:\cOBOLTRAINING
+      *                paths when those aren't set, the same way
+      *                CALCULATOR already resolves WS-CALC-FILENAME from
+      *                TranFileList.txt at runtime.
+      * 08/08/2026 SWL BRANCH-CODE is now checked against the shared
+      *                branch-master list (BranchMaster.txt, loaded once
+      *                at startup) and an unrecognized branch is rejected
+      *                to REJECT-FILE the same way a non-numeric record
+      *                already was, instead of being aggregated as if it
+      *                were valid.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLRD1LOGIC2.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT FILE-LIST ASSIGN TO DYNAMIC WS-FILE-LIST-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALCULATOR ASSIGN TO DYNAMIC WS-CALC-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BRANCH-MASTER ASSIGN TO DYNAMIC WS-BRANCH-MASTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-LIST.
+       01 FILE-LIST-REC PIC X(60).
+
+       FD CALCULATOR.
+           COPY BRPRDQTY REPLACING BPQ-REC-NAME BY CALCULATOR-FILE
+                                    BPQ-BCODE-NAME BY BRANCH-CODE
+                                    BPQ-PCODE-NAME BY PRODUCT-CODE
+                                    BPQ-QTY-NAME BY QUANTITY.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(40).
+
+       FD REJECT-FILE.
+       01 REJECT-LINE PIC X(9).
+
+       FD BRANCH-MASTER.
+           COPY BRANCHMST REPLACING BRM-REC-NAME BY BRANCH-MASTER-REC
+                                     BRM-BCODE-NAME BY BM-BRANCH-CODE
+                                     BRM-BNAME-NAME BY BM-BRANCH-NAME.
+
+       WORKING-STORAGE SECTION.
+       77 STRING1 PIC A(12) VALUE "PRODUCT CODE".
+       77 STRING3 PIC A(12) VALUE "   QUANTITY".
+       77 STRING4 PIC X(24) VALUE SPACES.
+
+       01 WS-CALC-FILENAME PIC X(60).
+       01 WS-FILELIST-EOF PIC A(1) VALUE 'N'.
+       01 WS-FILE-LIST-PATH PIC X(60).
+       01 WS-REPORT-FILE-PATH PIC X(60).
+       01 WS-REJECT-FILE-PATH PIC X(60).
+       01 WS-BRANCH-MASTER-PATH PIC X(60).
+
+       01 WS-BRANCH-TABLE.
+           05 WS-BRANCH-ENTRY OCCURS 100 TIMES.
+               10 WS-BR-CODE PIC 9(3).
+               10 WS-BR-NAME PIC X(20).
+       01 WS-BRANCH-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-BR-IDX PIC 9(3).
+       01 WS-BRMST-EOF PIC A(1) VALUE 'N'.
+       01 WS-BRANCH-OK PIC X(1) VALUE 'N'.
+           88 WS-BRANCH-VALID VALUE 'Y'.
+
+       COPY BRPRDQTY REPLACING BPQ-REC-NAME BY WS-CALCULATOR
+                                BPQ-BCODE-NAME BY WS-BRANCH-CODE
+                                BPQ-PCODE-NAME BY WS-PRODUCT-CODE
+                                BPQ-QTY-NAME BY WS-QUANTITY.
+       01 WS-EOF PIC A(1).
+
+       01 WS-TEMP-ITEM.
+           05 WS-TEMP-BCODE PIC 9(3).
+           05 WS-TEMP-PCODE PIC 9(2).
+           05 WS-TEMP-QTY PIC 9(4).
+       01 WS-TEMP PIC 9(5).
+
+      * REGION IS DERIVED AS THE HUNDREDS DIGIT OF THE BRANCH CODE, SO
+      * BRANCHES 100-199 ROLL UP TO REGION 1, 200-299 TO REGION 2, ETC.
+       01 WS-REGION-CODE PIC 9(1).
+       01 WS-TEMP-RCODE PIC 9(1).
+       01 WS-REGION-TOTAL PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM SET-FILE-NAMES.
+            PERFORM LOAD-BRANCH-MASTER.
+            STRING STRING1,STRING3
+            DELIMITED BY SIZE INTO STRING4.
+            DISPLAY STRING4.
+
+            OPEN OUTPUT REPORT-FILE.
+            OPEN OUTPUT REJECT-FILE.
+            OPEN INPUT FILE-LIST.
+            PERFORM UNTIL WS-FILELIST-EOF = 'Y'
+               READ FILE-LIST INTO WS-CALC-FILENAME
+                   AT END MOVE 'Y' TO WS-FILELIST-EOF
+                   NOT AT END
+                       PERFORM PROCESS-ONE-FILE
+               END-READ
+            END-PERFORM.
+            CLOSE FILE-LIST.
+
+            IF WS-TEMP-BCODE = (ZERO OR SPACE) AND
+                   WS-TEMP = (ZERO OR SPACE) THEN
+                       CONTINUE
+            ELSE
+                PERFORM WRITE-BRANCH-LINE
+                ADD WS-TEMP TO WS-REGION-TOTAL
+                PERFORM WRITE-REGION-LINE
+            END-IF
+            CLOSE REPORT-FILE.
+            CLOSE REJECT-FILE.
+            STOP RUN.
+
+       PROCESS-ONE-FILE.
+            OPEN INPUT CALCULATOR.
+            MOVE 'N' TO WS-EOF.
+            PERFORM UNTIL WS-EOF='Y'
+               READ CALCULATOR INTO WS-CALCULATOR
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   IF WS-BRANCH-CODE NOT NUMERIC OR
+                       WS-PRODUCT-CODE NOT NUMERIC OR
+                       WS-QUANTITY NOT NUMERIC THEN
+                       MOVE CALCULATOR-FILE TO REJECT-LINE
+                       WRITE REJECT-LINE
+                   ELSE IF WS-BRANCH-CODE = (ZERO OR SPACE) AND
+                           WS-QUANTITY = (ZERO OR SPACE) THEN
+                               CONTINUE
+                   ELSE
+                   PERFORM VALIDATE-BRANCH-CODE
+                   IF NOT WS-BRANCH-VALID THEN
+                       MOVE CALCULATOR-FILE TO REJECT-LINE
+                       WRITE REJECT-LINE
+                   ELSE
+                   COMPUTE WS-REGION-CODE = WS-BRANCH-CODE / 100
+                   IF WS-TEMP-BCODE = ZERO AND
+                       WS-TEMP-PCODE = ZERO THEN
+                       ADD WS-BRANCH-CODE TO WS-TEMP-BCODE
+                       ADD WS-QUANTITY TO WS-TEMP-QTY
+                       MOVE WS-REGION-CODE TO WS-TEMP-RCODE
+                   END-IF
+                   IF WS-BRANCH-CODE = WS-TEMP-BCODE THEN
+                       ADD WS-QUANTITY TO WS-TEMP
+                   ELSE
+                       PERFORM WRITE-BRANCH-LINE
+                       ADD WS-TEMP TO WS-REGION-TOTAL
+                       IF WS-REGION-CODE NOT = WS-TEMP-RCODE THEN
+                           PERFORM WRITE-REGION-LINE
+                           MOVE ZERO TO WS-REGION-TOTAL
+                           MOVE WS-REGION-CODE TO WS-TEMP-RCODE
+                       END-IF
+                       MOVE WS-CALCULATOR TO WS-TEMP-ITEM
+                       MOVE WS-QUANTITY TO WS-TEMP
+                   END-IF
+                   END-IF
+                   END-IF
+               END-READ
+            END-PERFORM.
+            CLOSE CALCULATOR.
+
+       WRITE-BRANCH-LINE.
+            DISPLAY
+            WS-TEMP-BCODE'             '
+            WS-TEMP
+            MOVE SPACES TO REPORT-LINE
+            STRING WS-TEMP-BCODE DELIMITED BY SIZE
+                '             ' DELIMITED BY SIZE
+                WS-TEMP DELIMITED BY SIZE
+                INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       WRITE-REGION-LINE.
+            DISPLAY
+            '    REGION '
+            WS-TEMP-RCODE'    TOTAL '
+            WS-REGION-TOTAL
+            MOVE SPACES TO REPORT-LINE
+            STRING '    REGION ' DELIMITED BY SIZE
+                WS-TEMP-RCODE DELIMITED BY SIZE
+                '    TOTAL ' DELIMITED BY SIZE
+                WS-REGION-TOTAL DELIMITED BY SIZE
+                INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       SET-FILE-NAMES.
+            MOVE 'D:\cOBOLTRAINING\TranFileList.txt'
+                TO WS-FILE-LIST-PATH
+            ACCEPT WS-FILE-LIST-PATH FROM ENVIRONMENT 'FILE_LIST'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\BranchReport.txt'
+                TO WS-REPORT-FILE-PATH
+            ACCEPT WS-REPORT-FILE-PATH FROM ENVIRONMENT 'REPORT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\TransactionRejects.txt'
+                TO WS-REJECT-FILE-PATH
+            ACCEPT WS-REJECT-FILE-PATH FROM ENVIRONMENT 'REJECT_FILE'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            MOVE 'D:\cOBOLTRAINING\BranchMaster.txt'
+                TO WS-BRANCH-MASTER-PATH
+            ACCEPT WS-BRANCH-MASTER-PATH
+                FROM ENVIRONMENT 'BRANCH_MASTER'
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+
+       LOAD-BRANCH-MASTER.
+            MOVE ZERO TO WS-BRANCH-COUNT.
+            MOVE 'N' TO WS-BRMST-EOF.
+            OPEN INPUT BRANCH-MASTER.
+            PERFORM UNTIL WS-BRMST-EOF = 'Y' OR WS-BRANCH-COUNT = 100
+                READ BRANCH-MASTER INTO BRANCH-MASTER-REC
+                    AT END MOVE 'Y' TO WS-BRMST-EOF
+                    NOT AT END
+                        ADD 1 TO WS-BRANCH-COUNT
+                        MOVE BM-BRANCH-CODE
+                            TO WS-BR-CODE(WS-BRANCH-COUNT)
+                        MOVE BM-BRANCH-NAME
+                            TO WS-BR-NAME(WS-BRANCH-COUNT)
+                END-READ
+            END-PERFORM.
+            CLOSE BRANCH-MASTER.
+
+       VALIDATE-BRANCH-CODE.
+            MOVE 'N' TO WS-BRANCH-OK.
+            PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+                IF WS-BR-CODE(WS-BR-IDX) = WS-BRANCH-CODE
+                    MOVE 'Y' TO WS-BRANCH-OK
+                    MOVE WS-BRANCH-COUNT TO WS-BR-IDX
+                END-IF
+            END-PERFORM.
+
+       END PROGRAM COBOLRD1LOGIC2.
